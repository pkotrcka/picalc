@@ -0,0 +1,32 @@
+//PICALCMP PROC OPERID=BATCH001
+//*********************************************************************
+//*  PICALCMP -- CATALOGED PROCEDURE TO RUN PICALCM, THE PICALC RUN
+//*  PARAMETER MAINTENANCE TRANSACTION.  SUPPLY THE CHANGES TO BE
+//*  APPLIED ON THE TRANDD DATASET, ONE PI.PARM.TRANS RECORD PER
+//*  CHANGE; PI.PARM.FILE IS UPDATED IN PLACE AND EVERY CHANGE IS
+//*  LOGGED TO PI.PARM.LOG.
+//*
+//*  SYMBOLIC PARAMETERS
+//*    OPERID  - SUBMITTING OPERATOR OR JOB ID, UP TO 8 CHARACTERS,
+//*              RECORDED ON PI.PARM.LOG FOR EVERY CHANGE THIS RUN
+//*              APPLIES.
+//*
+//*  CONDITION CODE CONTRACT (SET BY PICALCM ITSELF)
+//*    RC=0   EVERY TRANSACTION APPLIED CLEANLY.
+//*    RC=4   ONE OR MORE TRANSACTIONS WERE REJECTED (UNRECOGNIZED
+//*           FIELD CODE OR ALGORITHM CODE) -- SEE SYSOUT.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*********************************************************************
+//PICALCM  EXEC PGM=PICALCM,PARM='&OPERID'
+//STEPLIB  DD  DSN=PROD.PICALC.LOADLIB,DISP=SHR
+//PARMDD   DD  DSN=PI.PARM.FILE,DISP=OLD
+//TRANDD   DD  DSN=PI.PARM.TRANS,DISP=SHR
+//PLOGDD   DD  DSN=PI.PARM.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
