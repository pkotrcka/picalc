@@ -0,0 +1,36 @@
+//PICALCSJ JOB (ACCTNO),'PI SPLIT CALCULATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*  PICALCSJB -- SAMPLE JOB SPLITTING A 1,000,000-TERM NILAKANTHA
+//*  RUN ACROSS FOUR PICALCWP WORKER STEPS, THEN MERGING THE PARTIAL
+//*  RESULTS VIA PICALCMG.  EACH WORKER WRITES ITS OWN PARTITION
+//*  DATASET SO THE WORKERS NEVER CONTEND FOR THE SAME OUTPUT; THE
+//*  MERGE STEP READS ALL FOUR THROUGH A DD CONCATENATION ON PARTDD.
+//*
+//*  JES RUNS THE STEPS OF A SINGLE JOB IN SEQUENCE ON ONE INITIATOR,
+//*  SO THIS JOB BY ITSELF ONLY SPLITS THE *WORK*, NOT THE WALL CLOCK.
+//*  TO ACTUALLY SHRINK THE BATCH WINDOW, SUBMIT THE FOUR PART1-PART4
+//*  STEPS BELOW AS FOUR SEPARATE JOBS (EACH EXECUTING PICALCWP ALONE)
+//*  TO RUN CONCURRENTLY ON SEPARATE INITIATORS, THEN SUBMIT A SECOND
+//*  JOB CONTAINING ONLY THE MERGE STEP ONCE ALL FOUR HAVE COMPLETED.
+//*  THIS JOB IS WRITTEN AS ONE DECK FOR READABILITY; OPERATIONS MAY
+//*  SPLIT IT INTO FIVE DECKS AS JUST DESCRIBED WITHOUT ANY CHANGE TO
+//*  THE PICALCWP OR PICALCMG PROCEDURES THEMSELVES.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*********************************************************************
+//PART1    EXEC PICALCWP,PARTID=01,STARTITR=000000001,
+//             ENDITR=000250000,ALG=N,PARTDSN=PI.PART.DATA1
+//PART2    EXEC PICALCWP,PARTID=02,STARTITR=000250001,
+//             ENDITR=000500000,ALG=N,PARTDSN=PI.PART.DATA2
+//PART3    EXEC PICALCWP,PARTID=03,STARTITR=000500001,
+//             ENDITR=000750000,ALG=N,PARTDSN=PI.PART.DATA3
+//PART4    EXEC PICALCWP,PARTID=04,STARTITR=000750001,
+//             ENDITR=001000000,ALG=N,PARTDSN=PI.PART.DATA4
+//MERGE    EXEC PICALCMG,OPERID=OPER0001
+//MERGE.PARTDD DD DSN=PI.PART.DATA1,DISP=SHR
+//         DD  DSN=PI.PART.DATA2,DISP=SHR
+//         DD  DSN=PI.PART.DATA3,DISP=SHR
+//         DD  DSN=PI.PART.DATA4,DISP=SHR
