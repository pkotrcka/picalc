@@ -0,0 +1,28 @@
+//PICALCJB JOB (ACCTNO),'PI CALCULATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*  PICALCJB -- SAMPLE PRODUCTION JOB TO RUN PICALC VIA THE PICALCP
+//*  CATALOGED PROCEDURE.  OVERRIDE THE ITER SYMBOLIC ON THE EXEC
+//*  CARD TO CHANGE THE TERM COUNT FOR A SINGLE RUN WITHOUT TOUCHING
+//*  PI.PARM.FILE.
+//*
+//*  CONDITION CODE CONTRACT (SET BY PICALC ITSELF)
+//*    RC=0   CLEAN COMPLETION.
+//*    RC=4   RUN COMPLETED BUT THE RECONCILIATION CHECK FOUND WS-PAJ
+//*           DRIFTING FROM THE CERTIFIED REFERENCE VALUE BY MORE
+//*           THAN THE CONFIGURED TOLERANCE -- SEE PI.REPORT.
+//*    ABEND  A SYSTEM COMPLETION CODE (NOT A CONDITION CODE) MEANS
+//*           THE RUN DID NOT FINISH; RESTART THE JOB AND PICALC WILL
+//*           RESUME FROM THE LAST CHECKPOINT ON PI.CHECKPT.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*********************************************************************
+//RUN      EXEC PICALCP,ITER=001000000
+//*
+//CKRECON  IF (RUN.PICALC.RC = 4) THEN
+//*  RECONCILIATION DRIFT EXCEEDED TOLERANCE -- NOTIFY OPERATIONS AND
+//*  LEAVE PI.REPORT FOR REVIEW RATHER THAN FAILING THE JOB OUTRIGHT.
+//WARNMSG  EXEC PGM=IEFBR14
+//ENDIF1   ENDIF
