@@ -0,0 +1,32 @@
+//PICALCWP PROC PARTID=01,STARTITR=000000001,ENDITR=000000001,
+//             ALG=N,PARTDSN=PI.PART.DATA
+//*********************************************************************
+//*  PICALCWP -- CATALOGED PROCEDURE TO RUN ONE PICALCW WORKER STEP
+//*  OVER A SINGLE PARTITION OF THE TERM RANGE.  RUN ONE INSTANCE OF
+//*  THIS PROCEDURE PER PARTITION; SEE PICALCSJB FOR A SAMPLE SPLIT
+//*  ACROSS SEVERAL PARTITIONS.
+//*
+//*  SYMBOLIC PARAMETERS
+//*    PARTID   - TWO-DIGIT PARTITION NUMBER, RECORDED ON THE PARTIAL
+//*               RESULT RECORD (E.G. PARTID=01).
+//*    STARTITR - FIRST TERM NUMBER OF THIS PARTITION, A 9-DIGIT
+//*               ZERO-FILLED NUMBER (E.G. STARTITR=000000001).
+//*    ENDITR   - LAST TERM NUMBER OF THIS PARTITION, SAME FORMAT.
+//*    ALG      - ALGORITHM CODE (N, L, OR M), MATCHING WHATEVER THE
+//*               FULL RUN'S PI.PARM.FILE OR PARM OVERRIDE SELECTS.
+//*    PARTDSN  - DATASET NAME FOR THIS PARTITION'S OWN PARTIAL RESULT,
+//*               UNIQUE PER WORKER STEP SO CONCURRENTLY RUNNING
+//*               WORKERS NEVER CONTEND FOR THE SAME DATASET.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*********************************************************************
+//PICALCW  EXEC PGM=PICALCW,PARM='&PARTID&STARTITR&ENDITR&ALG'
+//STEPLIB  DD  DSN=PROD.PICALC.LOADLIB,DISP=SHR
+//PARTDD   DD  DSN=&PARTDSN,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
