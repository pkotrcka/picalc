@@ -0,0 +1,48 @@
+//PICALCMG PROC OPERID=BATCH001
+//*********************************************************************
+//*  PICALCMG -- CATALOGED PROCEDURE TO RUN PICALCMG, WHICH MERGES THE
+//*  PARTIAL RESULTS FROM ALL PICALCW WORKER STEPS OF A SPLIT RUN INTO
+//*  THE FINAL WS-PAJ, RECONCILES IT, AND WRITES THE SAME RESULT,
+//*  REPORT, AND AUDIT RECORDS A NON-SPLIT RUN WOULD.
+//*
+//*  THE CALLING JOB MUST SUPPLY PARTDD, DD-CONCATENATING EVERY
+//*  PARTITION'S DATASET IN PARTITION-NUMBER ORDER, AS AN OVERRIDE ON
+//*  THE MERGE STEP (E.G. //MERGE.PARTDD DD DSN=PI.PART.DATA1,
+//*  DISP=SHR -- SEE PICALCSJB FOR A WORKED EXAMPLE).
+//*
+//*  SYMBOLIC PARAMETERS
+//*    OPERID  - SUBMITTING OPERATOR OR JOB ID, UP TO 8 CHARACTERS,
+//*              RECORDED ON PI.AUDIT.LOG FOR THIS MERGE RUN.
+//*
+//*  CONDITION CODE CONTRACT (SET BY PICALCMG ITSELF)
+//*    RC=0   CLEAN COMPLETION.
+//*    RC=4   MERGED RUN COMPLETED BUT THE RECONCILIATION CHECK FOUND
+//*           WS-PAJ DRIFTING FROM THE CERTIFIED REFERENCE VALUE BY
+//*           MORE THAN THE CONFIGURED TOLERANCE -- SEE PI.REPORT.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*  2026-08-08 RLH  CHANGED RESULTDD TO DISP=(MOD,CATLG,CATLG) SO A
+//*                  SECOND RUN APPENDS TO THE ARCHIVE INSTEAD OF
+//*                  ABENDING AT ALLOCATION.
+//*  2026-08-08 RLH  WIDENED REPTDD'S LRECL TO 108 FOR THE WIDER
+//*                  RPT-MESSAGE FIELD.
+//*********************************************************************
+//MERGE    EXEC PGM=PICALCMG,PARM='&OPERID'
+//STEPLIB  DD  DSN=PROD.PICALC.LOADLIB,DISP=SHR
+//PARMDD   DD  DSN=PI.PARM.FILE,DISP=SHR
+//RESULTDD DD  DSN=PI.RESULT.DATA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//REPTDD   DD  DSN=PI.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//AUDITDD  DD  DSN=PI.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
