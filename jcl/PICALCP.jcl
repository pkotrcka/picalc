@@ -0,0 +1,54 @@
+//PICALCP  PROC ITER=000000000,OPERID=BATCH001
+//*********************************************************************
+//*  PICALCP -- CATALOGED PROCEDURE TO RUN PICALC.
+//*
+//*  SYMBOLIC PARAMETERS
+//*    ITER    - TERM COUNT OVERRIDE PASSED ON THE EXEC PARM, AS A
+//*              9-DIGIT ZERO-FILLED NUMBER (E.G. ITER=000500000).
+//*              DEFAULTS TO ZERO, WHICH PICALC TREATS AS "NO
+//*              OVERRIDE SUPPLIED" SO THE PI.PARM.FILE CONTROL
+//*              RECORD SUPPLIES THE TERM COUNT, CHECKPOINT/REPORT
+//*              INTERVALS, RECONCILIATION REFERENCE VALUE AND
+//*              TOLERANCE, AND ALGORITHM SELECT.  CODE A NON-ZERO
+//*              ITER ONLY WHEN THIS RUN SHOULD OVERRIDE THE CONTROL
+//*              FILE'S TERM COUNT.
+//*    OPERID  - SUBMITTING OPERATOR OR JOB ID, UP TO 8 CHARACTERS,
+//*              RECORDED ON PI.AUDIT.LOG FOR THIS RUN.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*  2026-08-08 RLH  ADDED AUDITDD AND THE OPERID SYMBOLIC.
+//*  2026-08-08 RLH  CHANGED THE ITER DEFAULT FROM 001000000 TO
+//*                  000000000 SO A RUN WITH NO EXPLICIT OVERRIDE NO
+//*                  LONGER MASKS PI.PARM.FILE'S TERM COUNT; CHANGED
+//*                  RESULTDD TO DISP=(MOD,CATLG,CATLG) SO A SECOND
+//*                  RUN APPENDS TO THE ARCHIVE INSTEAD OF ABENDING AT
+//*                  ALLOCATION; WIDENED CKPTDD'S LRECL TO 162 FOR THE
+//*                  NEW CKPT-ALGORITHM FIELD.
+//*  2026-08-08 RLH  WIDENED REPTDD'S LRECL TO 108 FOR THE WIDER
+//*                  RPT-MESSAGE FIELD.
+//*  2026-08-08 RLH  WIDENED CKPTDD'S LRECL TO 238 FOR THE NEW
+//*                  CKPT-MACHIN-POW-A/B FIELDS.
+//*********************************************************************
+//PICALC   EXEC PGM=PICALC,PARM='&ITER&OPERID'
+//STEPLIB  DD  DSN=PROD.PICALC.LOADLIB,DISP=SHR
+//PARMDD   DD  DSN=PI.PARM.FILE,DISP=SHR
+//RESULTDD DD  DSN=PI.RESULT.DATA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//CKPTDD   DD  DSN=PI.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=238,BLKSIZE=0)
+//REPTDD   DD  DSN=PI.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//AUDITDD  DD  DSN=PI.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
