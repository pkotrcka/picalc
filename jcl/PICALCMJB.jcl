@@ -0,0 +1,14 @@
+//PICALCMJ JOB (ACCTNO),'PI PARM MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*  PICALCMJ -- SAMPLE JOB TO MAINTAIN PI.PARM.FILE VIA THE PICALCMP
+//*  CATALOGED PROCEDURE.  PI.PARM.TRANS MUST BE PREPARED BEFOREHAND
+//*  WITH ONE PI.PARM.TRANS RECORD PER FIELD TO BE CHANGED; THIS SAMPLE
+//*  ASSUMES THAT DATASET ALREADY EXISTS AND IS POPULATED BY WHATEVER
+//*  PROCESS GATHERS THE REQUESTED CHANGES.
+//*
+//*  MOD LOG
+//*  DATE       INIT DESCRIPTION
+//*  2026-08-08 RLH  ORIGINAL.
+//*********************************************************************
+//RUN      EXEC PICALCMP,OPERID=OPER0001
