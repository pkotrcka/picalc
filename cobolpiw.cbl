@@ -0,0 +1,243 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM      PICALCW                                        *
+000040*   FUNCTION     WORKER STEP FOR A SPLIT PICALC RUN -- SUMS ONE  *
+000050*                PARTITION OF THE SELECTED SERIES (THE SAME      *
+000060*                NILAKANTHA, LEIBNIZ, OR MACHIN-LIKE SERIES      *
+000070*                PICALC ITSELF OFFERS) AND WRITES ITS PARTIAL    *
+000080*                SUM FOR PICALCMG TO MERGE.                      *
+000090*                                                                *
+000100*   LIMITATION   UNLIKE A NON-SPLIT PICALC RUN, A WORKER HAS NO  *
+000110*                CHECKPOINT/RESTART OF ITS OWN -- IF A WORKER    *
+000120*                ABENDS PARTWAY THROUGH ITS PARTITION, THAT      *
+000130*                PARTITION'S WORK IS LOST AND THE STEP MUST BE   *
+000140*                RESUBMITTED FROM ITS ORIGINAL STARTITR.  KEEP   *
+000150*                PARTITIONS SMALL ENOUGH THAT A RERUN FITS THE   *
+000160*                BATCH WINDOW IF THIS IS A CONCERN.              *
+000170*                                                                *
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PICALCW.
+000210 AUTHOR.         R L HENNESSEY.
+000220 INSTALLATION.   BATCH SYSTEMS.
+000230 DATE-WRITTEN.   2026-08-08.
+000240 DATE-COMPILED.
+000250******************************************************************
+000260*  MOD LOG                                                       *
+000270*  DATE       INIT DESCRIPTION                                   *
+000280*  2026-08-08 RLH  ORIGINAL.                                     *
+000290*  2026-08-08 RLH  NOTED THE LACK OF PER-WORKER CHECKPOINT/      *
+000300*                  RESTART AS A KNOWN LIMITATION IN THE BANNER.  *
+000310******************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.   IBM-370.
+000350 OBJECT-COMPUTER.   IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT PART-FILE
+000390         ASSIGN TO PARTDD
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-PART-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  PART-FILE
+000450     RECORDING MODE IS F
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY "PARTREC.CPY".
+000480 WORKING-STORAGE SECTION.
+000490******************************************************************
+000500*  FILE STATUS                                                   *
+000510******************************************************************
+000520 01  WS-PART-STATUS               PIC X(02) VALUE SPACES.
+000530******************************************************************
+000540*  SERIES ACCUMULATORS AND ALGORITHM SELECT                      *
+000550******************************************************************
+000560 01  WS-X                         PIC S9(38) VALUE ZERO.
+000570 01  WS-Y                         PIC S9(38) VALUE ZERO.
+000580 01  WS-Z                         PIC S9(38) VALUE ZERO.
+000590 01  WS-PARTIAL-SUM               PIC S9(1)V9(37) VALUE ZERO.
+000600 01  WS-MACHIN-POW-A              PIC S9(1)V9(37) VALUE ZERO.
+000610 01  WS-MACHIN-POW-B              PIC S9(1)V9(37) VALUE ZERO.
+000620 01  WS-MACHIN-SQ-B               PIC S9(1)V9(37) VALUE ZERO.
+000630 01  WS-ALGORITHM                 PIC X(01) VALUE 'N'.
+000640     88  WS-ALG-NILAKANTHA            VALUE 'N'.
+000650     88  WS-ALG-LEIBNIZ               VALUE 'L'.
+000660     88  WS-ALG-MACHIN                VALUE 'M'.
+000670 01  WS-ALGORITHM-LABEL           PIC X(12) VALUE 'NILAKANTHA'.
+000680******************************************************************
+000690*  WORK COUNTERS                                                 *
+000700******************************************************************
+000710 77  WC-PARTITION-ID              PIC 9(02) COMP VALUE ZERO.
+000720 77  WC-START-ITER                PIC 9(09) COMP VALUE 1.
+000730 77  WC-END-ITER                  PIC 9(09) COMP VALUE ZERO.
+000740 77  WC-ITER-COUNT                PIC 9(09) COMP VALUE ZERO.
+000750 77  WC-SIGN-QUOTIENT             PIC 9(09) COMP VALUE ZERO.
+000760 77  WC-SIGN-REMAINDER            PIC 9(09) COMP VALUE ZERO.
+000770 LINKAGE SECTION.
+000780******************************************************************
+000790*  EXEC PARM -- THE PARTITION ID, ITS TERM RANGE, AND THE        *
+000800*  SELECTED ALGORITHM, E.G. PARM='01000000001000250000N'.        *
+000810******************************************************************
+000820 01  LS-PARM-INFO.
+000830     05  LS-PARM-LENGTH           PIC S9(04) COMP.
+000840     05  LS-PARM-TEXT.
+000850         10  LS-PARM-PARTITION-ID PIC 9(02).
+000860         10  LS-PARM-START-ITER   PIC 9(09).
+000870         10  LS-PARM-END-ITER     PIC 9(09).
+000880         10  LS-PARM-ALGORITHM    PIC X(01).
+000890         10  FILLER               PIC X(79).
+000900 PROCEDURE DIVISION USING LS-PARM-INFO.
+000910******************************************************************
+000920*  MAINLINE                                                      *
+000930******************************************************************
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     PERFORM 2000-PROCESS-PARTITION THRU 2000-EXIT.
+000970     PERFORM 9000-WRITE-PARTIAL THRU 9000-EXIT.
+000980     STOP RUN.
+000990******************************************************************
+001000*  1000-INITIALIZE -- PICK UP THE PARTITION BOUNDS AND ALGORITHM *
+001010*  FROM THE EXEC PARM AND ESTABLISH THE STARTING ACCUMULATOR     *
+001020*  VALUES FOR THE FIRST TERM OF THIS PARTITION.                  *
+001030******************************************************************
+001040 1000-INITIALIZE.
+001050     MOVE LS-PARM-PARTITION-ID TO WC-PARTITION-ID.
+001060     MOVE LS-PARM-START-ITER   TO WC-START-ITER.
+001070     MOVE LS-PARM-END-ITER     TO WC-END-ITER.
+001080     IF LS-PARM-ALGORITHM NOT = SPACE
+001090         MOVE LS-PARM-ALGORITHM TO WS-ALGORITHM
+001100     END-IF.
+001110     PERFORM 1200-INIT-ALGORITHM THRU 1200-EXIT.
+001120 1000-EXIT.
+001130     EXIT.
+001140******************************************************************
+001150*  1200-INIT-ALGORITHM -- COMPUTE, IN CLOSED FORM, THE           *
+001160*  ACCUMULATOR VALUES THE SERIAL LOOP WOULD HAVE REACHED BY THE  *
+001170*  TIME IT GOT TO THIS PARTITION'S STARTING ITERATION, SO EACH   *
+001180*  WORKER CAN START COLD WITHOUT REPLAYING EARLIER PARTITIONS.   *
+001190*  FOR MACHIN-LIKE, POW-A/POW-B UNDERFLOW TO ZERO WELL BEFORE *
+001200*  THE FIRST FEW DOZEN TERMS -- THAT IS CORRECT, NOT A BUG,   *
+001210*  SINCE THOSE TERMS' CONTRIBUTION IS ALREADY BELOW PRECISION.*
+001220******************************************************************
+001230 1200-INIT-ALGORITHM.
+001240     EVALUATE TRUE
+001250         WHEN WS-ALG-LEIBNIZ
+001260             MOVE 'LEIBNIZ'    TO WS-ALGORITHM-LABEL
+001270             COMPUTE WS-X = (2 * WC-START-ITER) - 1
+001280             PERFORM 1210-SET-ALT-SIGN THRU 1210-EXIT
+001290         WHEN WS-ALG-MACHIN
+001300             MOVE 'MACHIN-LIKE' TO WS-ALGORITHM-LABEL
+001310             COMPUTE WS-X = (2 * WC-START-ITER) - 1
+001320             PERFORM 1210-SET-ALT-SIGN THRU 1210-EXIT
+001330             COMPUTE WS-MACHIN-POW-A =
+001340                 .2 ** ((2 * WC-START-ITER) - 1)
+001350             COMPUTE WS-MACHIN-POW-B =
+001360                 (1 / 239) ** ((2 * WC-START-ITER) - 1)
+001370             COMPUTE WS-MACHIN-SQ-B = 1 / (239 * 239)
+001380         WHEN OTHER
+001390             MOVE 'NILAKANTHA'  TO WS-ALGORITHM-LABEL
+001400             COMPUTE WS-X = (4 * (WC-START-ITER - 1)) + 2
+001410             COMPUTE WS-Y = WS-X + 1
+001420             COMPUTE WS-Z = WS-X + 2
+001430     END-EVALUATE.
+001440 1200-EXIT.
+001450     EXIT.
+001460******************************************************************
+001470*  1210-SET-ALT-SIGN -- THE ALTERNATING SIGN USED BY LEIBNIZ AND *
+001480*  MACHIN-LIKE IS +1 ON ODD ITERATIONS, -1 ON EVEN ITERATIONS.   *
+001490******************************************************************
+001500 1210-SET-ALT-SIGN.
+001510     DIVIDE WC-START-ITER BY 2
+001520         GIVING WC-SIGN-QUOTIENT
+001530         REMAINDER WC-SIGN-REMAINDER.
+001540     IF WC-SIGN-REMAINDER = 1
+001550         MOVE 1 TO WS-Y
+001560     ELSE
+001570         MOVE -1 TO WS-Y
+001580     END-IF.
+001590 1210-EXIT.
+001600     EXIT.
+001610******************************************************************
+001620*  2000-PROCESS-PARTITION -- DRIVE THE SERIES OVER THIS          *
+001630*  PARTITION'S TERM RANGE ONLY.                                  *
+001640******************************************************************
+001650 2000-PROCESS-PARTITION.
+001660     PERFORM 3000-CALCUL THRU 3000-EXIT
+001670         VARYING WC-ITER-COUNT FROM WC-START-ITER BY 1
+001680         UNTIL WC-ITER-COUNT > WC-END-ITER.
+001690 2000-EXIT.
+001700     EXIT.
+001710******************************************************************
+001720*  3000-CALCUL -- ONE TERM OF THE SELECTED SERIES, ACCUMULATED   *
+001730*  INTO THIS PARTITION'S PARTIAL SUM RATHER THAN A RUN-WIDE      *
+001740*  WS-PAJ.                                                       *
+001750******************************************************************
+001760 3000-CALCUL.
+001770     EVALUATE TRUE
+001780         WHEN WS-ALG-LEIBNIZ
+001790             PERFORM 3100-LEIBNIZ-TERM THRU 3100-EXIT
+001800         WHEN WS-ALG-MACHIN
+001810             PERFORM 3200-MACHIN-TERM THRU 3200-EXIT
+001820         WHEN OTHER
+001830             PERFORM 3050-NILAKANTHA-TERM THRU 3050-EXIT
+001840     END-EVALUATE.
+001850 3000-EXIT.
+001860     EXIT.
+001870******************************************************************
+001880*  3050-NILAKANTHA-TERM -- ONE TERM OF THE NILAKANTHA SERIES.    *
+001890******************************************************************
+001900 3050-NILAKANTHA-TERM.
+001910     COMPUTE WS-PARTIAL-SUM =
+001920         WS-PARTIAL-SUM + (4 / (WS-X * WS-Y * WS-Z)).
+001930     ADD 2 TO WS-X GIVING WS-X.
+001940     ADD 2 TO WS-Y GIVING WS-Y.
+001950     ADD 2 TO WS-Z GIVING WS-Z.
+001960     COMPUTE WS-PARTIAL-SUM =
+001970         WS-PARTIAL-SUM - (4 / (WS-X * WS-Y * WS-Z)).
+001980     ADD 2 TO WS-X GIVING WS-X.
+001990     ADD 2 TO WS-Y GIVING WS-Y.
+002000     ADD 2 TO WS-Z GIVING WS-Z.
+002010 3050-EXIT.
+002020     EXIT.
+002030******************************************************************
+002040*  3100-LEIBNIZ-TERM -- ONE TERM OF THE LEIBNIZ SERIES.          *
+002050******************************************************************
+002060 3100-LEIBNIZ-TERM.
+002070     COMPUTE WS-PARTIAL-SUM =
+002080         WS-PARTIAL-SUM + (WS-Y * (4 / WS-X)).
+002090     ADD 2 TO WS-X GIVING WS-X.
+002100     COMPUTE WS-Y = WS-Y * -1.
+002110 3100-EXIT.
+002120     EXIT.
+002130******************************************************************
+002140*  3200-MACHIN-TERM -- ONE TERM OF MACHIN'S FORMULA.             *
+002150******************************************************************
+002160 3200-MACHIN-TERM.
+002170     COMPUTE WS-PARTIAL-SUM = WS-PARTIAL-SUM + WS-Y *
+002180         (((16 * WS-MACHIN-POW-A) - (4 * WS-MACHIN-POW-B))
+002190             / WS-X).
+002200     COMPUTE WS-MACHIN-POW-A = WS-MACHIN-POW-A * .04.
+002210     COMPUTE WS-MACHIN-POW-B = WS-MACHIN-POW-B * WS-MACHIN-SQ-B.
+002220     ADD 2 TO WS-X GIVING WS-X.
+002230     COMPUTE WS-Y = WS-Y * -1.
+002240 3200-EXIT.
+002250     EXIT.
+002260******************************************************************
+002270*  9000-WRITE-PARTIAL -- WRITE THIS PARTITION'S RESULT FOR       *
+002280*  PICALCMG TO PICK UP AND MERGE.                                *
+002290******************************************************************
+002300 9000-WRITE-PARTIAL.
+002310     OPEN OUTPUT PART-FILE.
+002320     MOVE WC-PARTITION-ID    TO PART-PARTITION-ID.
+002330     MOVE WC-START-ITER      TO PART-START-ITER.
+002340     MOVE WC-END-ITER        TO PART-END-ITER.
+002350     MOVE WS-ALGORITHM-LABEL TO PART-ALGORITHM.
+002360     MOVE WS-PARTIAL-SUM     TO PART-SUM.
+002370     WRITE PART-REC.
+002380     CLOSE PART-FILE.
+002390 9000-EXIT.
+002400     EXIT.
+002410
+002420
+002430
