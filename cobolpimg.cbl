@@ -0,0 +1,415 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM      PICALCMG                                        *
+000040*   FUNCTION     MERGES THE PARTIAL SUMS WRITTEN BY ONE OR MORE  *
+000050*                PICALCW WORKER STEPS INTO A FINAL WS-PAJ,       *
+000060*                RECONCILES IT AGAINST THE CERTIFIED REFERENCE   *
+000070*                VALUE, AND WRITES THE SAME RESULT, REPORT, AND  *
+000080*                AUDIT RECORDS A NON-SPLIT PICALC RUN WOULD.     *
+000090*                                                                *
+000100******************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     PICALCMG.
+000130 AUTHOR.         R L HENNESSEY.
+000140 INSTALLATION.   BATCH SYSTEMS.
+000150 DATE-WRITTEN.   2026-08-08.
+000160 DATE-COMPILED.
+000170******************************************************************
+000180*  MOD LOG                                                       *
+000190*  DATE       INIT DESCRIPTION                                   *
+000200*  2026-08-08 RLH  ORIGINAL.                                     *
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT PARM-FILE
+000290         ASSIGN TO PARMDD
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-PARM-STATUS.
+000320     SELECT PART-FILE
+000330         ASSIGN TO PARTDD
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-PART-STATUS.
+000360     SELECT RESULT-FILE
+000370         ASSIGN TO RESULTDD
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-RESULT-STATUS.
+000400     SELECT REPORT-FILE
+000410         ASSIGN TO REPTDD
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-STATUS.
+000440     SELECT AUDIT-FILE
+000450         ASSIGN TO AUDITDD
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-AUDIT-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  PARM-FILE
+000510     RECORDING MODE IS F
+000520     LABEL RECORDS ARE STANDARD.
+000530     COPY "PARMREC.CPY".
+000540 FD  PART-FILE
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY "PARTREC.CPY".
+000580 FD  RESULT-FILE
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY "RESLTREC.CPY".
+000620 FD  REPORT-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY "REPTREC.CPY".
+000660 FD  AUDIT-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY "AUDITREC.CPY".
+000700 WORKING-STORAGE SECTION.
+000710******************************************************************
+000720*  WORKING COPY OF THE PARAMETER RECORD                          *
+000730******************************************************************
+000740     COPY "PARMREC.CPY" REPLACING ==PARM-REC== BY ==WS-PARM-REC==.
+000750******************************************************************
+000760*  WORKING COPY OF THE PARTITION RESULT JUST READ                *
+000770******************************************************************
+000780     COPY "PARTREC.CPY" REPLACING ==PART-REC== BY ==WS-PART-REC==.
+000790******************************************************************
+000800*  FILE STATUS AND SWITCHES                                      *
+000810******************************************************************
+000820 01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+000830     88  WS-PARM-STATUS-OK           VALUE '00'.
+000840     88  WS-PARM-STATUS-NOT-FOUND    VALUE '35'.
+000850 01  WS-PART-STATUS              PIC X(02) VALUE SPACES.
+000860     88  WS-PART-STATUS-NOT-FOUND    VALUE '35'.
+000870 01  WS-RESULT-STATUS            PIC X(02) VALUE SPACES.
+000880     88  WS-RESULT-STATUS-NOT-FOUND  VALUE '35'.
+000890 01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+000900     88  WS-REPORT-STATUS-NOT-FOUND  VALUE '35'.
+000910 01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000920     88  WS-AUDIT-STATUS-NOT-FOUND   VALUE '35'.
+000930 01  WS-SWITCHES.
+000940     05  WS-PARM-FILE-SW          PIC X(01) VALUE 'N'.
+000950         88  WS-PARM-FILE-FOUND      VALUE 'Y'.
+000960     05  WS-PART-EOF-SW           PIC X(01) VALUE 'N'.
+000970         88  WS-PART-EOF              VALUE 'Y'.
+000980******************************************************************
+000990*  MERGED ACCUMULATOR                                            *
+001000******************************************************************
+001010 01  WS-PAJ-ACCUM                 PIC S9(1)V9(37) VALUE ZERO.
+001020 01  WS-PAJ                       PIC S9(1)V9(37) VALUE ZERO.
+001030 01  WS-ALGORITHM-LABEL           PIC X(12) VALUE SPACES.
+001040******************************************************************
+001050*  RUN DATE AND TIME                                             *
+001060******************************************************************
+001070 01  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+001080 01  WS-RUN-TIME                  PIC 9(08) VALUE ZERO.
+001090 01  WS-START-TIME                PIC 9(08) VALUE ZERO.
+001100 01  WS-ELAPSED-TIME              PIC 9(08) VALUE ZERO.
+001110 01  WS-OPERATOR-ID               PIC X(08) VALUE 'BATCH'.
+001120******************************************************************
+001130*  RECONCILIATION WORK AREAS                                     *
+001140******************************************************************
+001150 01  WS-PAJ-UNSIGNED              PIC 9(1)V9(37) VALUE ZERO.
+001160 01  WS-PAJ-DIGITS REDEFINES WS-PAJ-UNSIGNED
+001170                                  PIC 9 OCCURS 38.
+001180 01  WS-REF-UNSIGNED              PIC 9(1)V9(37) VALUE ZERO.
+001190 01  WS-REF-DIGITS REDEFINES WS-REF-UNSIGNED
+001200                                  PIC 9 OCCURS 38.
+001210 01  WS-DRIFT                     PIC S9(1)V9(37) VALUE ZERO.
+001220 01  WS-DIVERGE-POS               PIC 9(02) VALUE ZERO.
+001230 01  WS-RECON-SW                  PIC X(01) VALUE 'N'.
+001240     88  WS-DIVERGE-FOUND             VALUE 'Y'.
+001250******************************************************************
+001260*  WORK COUNTERS                                                 *
+001270******************************************************************
+001280 77  WC-PART-COUNT                PIC 9(05) COMP VALUE ZERO.
+001290 77  WC-BAD-PART-COUNT            PIC 9(05) COMP VALUE ZERO.
+001300 77  WC-MAX-END-ITER              PIC 9(09) COMP VALUE ZERO.
+001310 77  WC-DIGIT-IDX                 PIC 9(02) COMP VALUE ZERO.
+001320 77  WC-ELAPSED-RAW               PIC S9(08) VALUE ZERO.
+001330 LINKAGE SECTION.
+001340******************************************************************
+001350*  EXEC PARM -- THE SUBMITTING OPERATOR ID FOR THE AUDIT LOG,    *
+001360*  E.G. PARM='OPER0001'.                                         *
+001370******************************************************************
+001380 01  LS-PARM-INFO.
+001390     05  LS-PARM-LENGTH           PIC S9(04) COMP.
+001400     05  LS-PARM-TEXT.
+001410         10  LS-PARM-OPERATOR     PIC X(08).
+001420         10  FILLER               PIC X(92).
+001430 PROCEDURE DIVISION USING LS-PARM-INFO.
+001440******************************************************************
+001450*  MAINLINE                                                      *
+001460******************************************************************
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001490     PERFORM 2000-MERGE-PARTITIONS THRU 2000-EXIT.
+001500     PERFORM 3000-APPLY-BASELINE THRU 3000-EXIT.
+001510     PERFORM 3500-WRITE-MERGE-RPT THRU 3500-EXIT.
+001520     PERFORM 4000-RECONCILE THRU 4000-EXIT.
+001530     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001540     STOP RUN.
+001550******************************************************************
+001560*  1000-INITIALIZE -- LOAD THE CONTROL FILE (FOR THE RECONCILI-  *
+001570*  ATION REFERENCE VALUE AND TOLERANCE), PICK UP THE OPERATOR ID *
+001580*  FROM THE EXEC PARM, AND OPEN THE PARTITION AND REPORT FILES.  *
+001590******************************************************************
+001600 1000-INITIALIZE.
+001610     ACCEPT WS-START-TIME FROM TIME.
+001620     OPEN INPUT PARM-FILE.
+001630     IF WS-PARM-STATUS-NOT-FOUND
+001640         MOVE 'N' TO WS-PARM-FILE-SW
+001650     ELSE
+001660         READ PARM-FILE INTO WS-PARM-REC
+001670             AT END
+001680                 MOVE 'N' TO WS-PARM-FILE-SW
+001690             NOT AT END
+001700                 MOVE 'Y' TO WS-PARM-FILE-SW
+001710         END-READ
+001720         CLOSE PARM-FILE
+001730     END-IF.
+001740     IF LS-PARM-LENGTH > ZERO
+001750         MOVE LS-PARM-OPERATOR TO WS-OPERATOR-ID
+001760     END-IF.
+001770     OPEN INPUT PART-FILE.
+001780     IF WS-PART-STATUS-NOT-FOUND
+001790         DISPLAY 'PICALCMG: PARTDD NOT FOUND, NO PARTITIONS '
+001800             'MERGED.'
+001810         MOVE 'Y' TO WS-PART-EOF-SW
+001820     END-IF.
+001830     PERFORM 1050-OPEN-REPORT THRU 1050-EXIT.
+001840 1000-EXIT.
+001850     EXIT.
+001860******************************************************************
+001870*  1050-OPEN-REPORT -- OPEN PI.REPORT FOR EXTEND IF IT ALREADY   *
+001880*  EXISTS, OR OUTPUT IF THIS IS ITS FIRST RUN, SO THE CONVERGENCE*
+001890*  CURVE BUILDS UP RUN-OVER-RUN INSTEAD OF BEING TRUNCATED BY    *
+001900*  EVERY MERGE RUN.                                              *
+001910******************************************************************
+001920 1050-OPEN-REPORT.
+001930     OPEN INPUT REPORT-FILE.
+001940     IF WS-REPORT-STATUS-NOT-FOUND
+001950         OPEN OUTPUT REPORT-FILE
+001960     ELSE
+001970         CLOSE REPORT-FILE
+001980         OPEN EXTEND REPORT-FILE
+001990     END-IF.
+002000 1050-EXIT.
+002010     EXIT.
+002020******************************************************************
+002030*  2000-MERGE-PARTITIONS -- READ EVERY PART-REC ON THE (POSSIBLY *
+002040*  DD-CONCATENATED) PARTDD DATASET AND FOLD ITS PARTIAL SUM INTO *
+002050*  THE RUN-WIDE ACCUMULATOR.                                    *
+002060******************************************************************
+002070 2000-MERGE-PARTITIONS.
+002080     IF NOT WS-PART-EOF
+002090         PERFORM 2100-READ-PART THRU 2100-EXIT
+002100         PERFORM 2200-ACCUM-PART THRU 2200-EXIT
+002110             UNTIL WS-PART-EOF
+002120         CLOSE PART-FILE
+002130     END-IF.
+002140 2000-EXIT.
+002150     EXIT.
+002160******************************************************************
+002170*  2100-READ-PART -- READ ONE PARTITION RESULT RECORD.           *
+002180******************************************************************
+002190 2100-READ-PART.
+002200     READ PART-FILE INTO WS-PART-REC
+002210         AT END
+002220             MOVE 'Y' TO WS-PART-EOF-SW
+002230         NOT AT END
+002240             ADD 1 TO WC-PART-COUNT
+002250     END-READ.
+002260 2100-EXIT.
+002270     EXIT.
+002280******************************************************************
+002290*  2200-ACCUM-PART -- FOLD THE PARTITION JUST READ INTO THE      *
+002300*  MERGED ACCUMULATOR, TRACK THE HIGHEST ITERATION COVERED, AND  *
+002310*  CARRY THE ALGORITHM LABEL FORWARD FROM THE FIRST PARTITION.   *
+002320*  A PARTITION WHOSE PART-ALGORITHM DISAGREES WITH THE FIRST ONE *
+002330*  READ (A JCL MISTAKE, E.G. A WRONG ALG= SYMBOLIC) IS FLAGGED   *
+002340*  AND EXCLUDED FROM THE SUM RATHER THAN SILENTLY MERGED IN.     *
+002350******************************************************************
+002360 2200-ACCUM-PART.
+002370     IF WC-PART-COUNT = 1
+002380         MOVE PART-ALGORITHM OF WS-PART-REC
+002390             TO WS-ALGORITHM-LABEL
+002400     END-IF.
+002410     IF PART-ALGORITHM OF WS-PART-REC NOT = WS-ALGORITHM-LABEL
+002420         ADD 1 TO WC-BAD-PART-COUNT
+002430         DISPLAY 'PICALCMG: PARTITION ALGORITHM '
+002440             PART-ALGORITHM OF WS-PART-REC ' DOES NOT MATCH '
+002450             WS-ALGORITHM-LABEL '; PARTITION EXCLUDED.'
+002460     ELSE
+002470         ADD PART-SUM OF WS-PART-REC TO WS-PAJ-ACCUM
+002480         IF PART-END-ITER OF WS-PART-REC > WC-MAX-END-ITER
+002490             MOVE PART-END-ITER OF WS-PART-REC TO WC-MAX-END-ITER
+002500         END-IF
+002510     END-IF.
+002520     PERFORM 2100-READ-PART THRU 2100-EXIT.
+002530 2200-EXIT.
+002540     EXIT.
+002550******************************************************************
+002560*  3000-APPLY-BASELINE -- THE NILAKANTHA SERIES STARTS FROM A    *
+002570*  BASELINE OF 3 (THE FIRST TERM ADDED TO ZERO), WHICH EVERY     *
+002580*  WORKER'S CLOSED-FORM START OMITS SO IT IS NOT COUNTED ONCE    *
+002590*  PER PARTITION; IT IS ADDED BACK EXACTLY ONCE HERE.  LEIBNIZ   *
+002600*  AND MACHIN-LIKE BOTH START FROM A BASELINE OF ZERO.           *
+002610******************************************************************
+002620 3000-APPLY-BASELINE.
+002630     EVALUATE WS-ALGORITHM-LABEL
+002640         WHEN 'NILAKANTHA'
+002650             COMPUTE WS-PAJ = WS-PAJ-ACCUM + 3
+002660         WHEN OTHER
+002670             MOVE WS-PAJ-ACCUM TO WS-PAJ
+002680     END-EVALUATE.
+002690 3000-EXIT.
+002700     EXIT.
+002710******************************************************************
+002720*  3500-WRITE-MERGE-RPT -- LOG THE MERGED WS-PAJ TO THE          *
+002730*  CONVERGENCE REPORT AS THE FINAL LINE FOR THIS RUN.  A SPLIT   *
+002740*  RUN ONLY GETS THIS ONE END-POINT LINE -- THE INTERIOR         *
+002750*  WC-REPORT-INTERVAL CHECKPOINTS EACH WORKER WOULD HAVE WRITTEN *
+002760*  ARE NOT AVAILABLE HERE SINCE EACH WORKER OWNS ONLY ITS OWN    *
+002770*  PARTITION'S PARTIAL SUM, NOT A RUNNING WS-PAJ; OPERATORS WHO  *
+002780*  NEED THE FULL CONVERGENCE CURVE SHOULD RUN PICALC UNSPLIT.    *
+002790******************************************************************
+002800 3500-WRITE-MERGE-RPT.
+002810     MOVE 'C'             TO RPT-LINE-TYPE.
+002820     MOVE WC-MAX-END-ITER TO RPT-ITER-COUNT.
+002830     MOVE WS-PAJ          TO RPT-PAJ.
+002840     MOVE SPACES          TO RPT-MESSAGE.
+002850     WRITE RPT-REC.
+002860 3500-EXIT.
+002870     EXIT.
+002880******************************************************************
+002890*  4000-RECONCILE -- COMPARE THE MERGED WS-PAJ AGAINST THE       *
+002900*  CERTIFIED REFERENCE VALUE ON THE CONTROL FILE, IF ONE WAS     *
+002910*  SUPPLIED, AND WARN ON THE REPORT WHEN THE DRIFT EXCEEDS THE   *
+002920*  CONFIGURED TOLERANCE.  REPORT-FILE IS CLOSED HERE SINCE THIS  *
+002930*  IS THE LAST PARAGRAPH THAT CAN WRITE TO IT.                   *
+002940******************************************************************
+002950 4000-RECONCILE.
+002960     IF WS-PARM-FILE-FOUND
+002970         AND PARM-REFERENCE-VALUE OF WS-PARM-REC > ZERO
+002980         MOVE WS-PAJ TO WS-PAJ-UNSIGNED
+002990         MOVE PARM-REFERENCE-VALUE OF WS-PARM-REC
+003000             TO WS-REF-UNSIGNED
+003010         MOVE 'N' TO WS-RECON-SW
+003020         MOVE ZERO TO WS-DIVERGE-POS
+003030         PERFORM 4100-FIND-DIVERGENCE THRU 4100-EXIT
+003040             VARYING WC-DIGIT-IDX FROM 1 BY 1
+003050             UNTIL WC-DIGIT-IDX > 38
+003060                 OR WS-DIVERGE-FOUND
+003070         COMPUTE WS-DRIFT =
+003080             WS-PAJ - PARM-REFERENCE-VALUE OF WS-PARM-REC
+003090         IF WS-DRIFT < ZERO
+003100             COMPUTE WS-DRIFT = WS-DRIFT * -1
+003110         END-IF
+003120         IF WS-DRIFT > PARM-TOLERANCE OF WS-PARM-REC
+003130             PERFORM 4200-WRITE-RECON-WARNING THRU 4200-EXIT
+003140         END-IF
+003150     END-IF.
+003160     CLOSE REPORT-FILE.
+003170 4000-EXIT.
+003180     EXIT.
+003190******************************************************************
+003200*  4100-FIND-DIVERGENCE -- COMPARE ONE DIGIT POSITION OF WS-PAJ  *
+003210*  AGAINST THE REFERENCE VALUE; THE FIRST MISMATCH FOUND IS THE  *
+003220*  REPORTED DIVERGENCE POSITION.                                 *
+003230******************************************************************
+003240 4100-FIND-DIVERGENCE.
+003250     IF WS-PAJ-DIGITS (WC-DIGIT-IDX) NOT =
+003260             WS-REF-DIGITS (WC-DIGIT-IDX)
+003270         MOVE WC-DIGIT-IDX TO WS-DIVERGE-POS
+003280         MOVE 'Y' TO WS-RECON-SW
+003290     END-IF.
+003300 4100-EXIT.
+003310     EXIT.
+003320******************************************************************
+003330*  4200-WRITE-RECON-WARNING -- POST A RECONCILIATION WARNING     *
+003340*  LINE TO THE REPORT FILE AND FAIL THE RUN'S CONDITION CODE SO  *
+003350*  THE SCHEDULER CAN DISTINGUISH THIS FROM A CLEAN COMPLETION.   *
+003360******************************************************************
+003370 4200-WRITE-RECON-WARNING.
+003380     MOVE 'R'             TO RPT-LINE-TYPE.
+003390     MOVE WC-MAX-END-ITER TO RPT-ITER-COUNT.
+003400     MOVE WS-PAJ          TO RPT-PAJ.
+003410     STRING 'PAJ DRIFT EXCEEDS TOLERANCE, FIRST DIVERGENT'
+003420             ' DIGIT '  DELIMITED BY SIZE
+003430         WS-DIVERGE-POS DELIMITED BY SIZE
+003440         INTO RPT-MESSAGE.
+003450     WRITE RPT-REC.
+003460     MOVE 4 TO RETURN-CODE.
+003470 4200-EXIT.
+003480     EXIT.
+003490******************************************************************
+003500* 9000-TERMINATE -- APPEND THE RESULT RECORD FOR THIS MERGED RUN *
+003510* TO THE HISTORICAL ARCHIVE, PROBING FOR AN EXISTING FILE THE    *
+003520* SAME WAY 9100-WRITE-AUDIT DOES FOR THE AUDIT LOG, AND FAIL THE *
+003530* RETURN CODE IF ANY PARTITION WAS EXCLUDED FOR AN ALGORITHM     *
+003540* MISMATCH, OR IF NO PARTITION WAS READ AT ALL (E.G. A MISSING   *
+003550* OR EMPTY PARTDD CONCATENATION), SO THE SCHEDULER CAN           *
+003560* DISTINGUISH EITHER CASE FROM A CLEAN MERGE.                    *
+003570******************************************************************
+003580 9000-TERMINATE.
+003590     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003600     ACCEPT WS-RUN-TIME FROM TIME.
+003610     OPEN INPUT RESULT-FILE.
+003620     IF WS-RESULT-STATUS-NOT-FOUND
+003630         OPEN OUTPUT RESULT-FILE
+003640     ELSE
+003650         CLOSE RESULT-FILE
+003660         OPEN EXTEND RESULT-FILE
+003670     END-IF.
+003680     MOVE WS-RUN-DATE        TO RSLT-RUN-DATE.
+003690     MOVE WS-RUN-TIME        TO RSLT-RUN-TIME.
+003700     MOVE WC-MAX-END-ITER    TO RSLT-ITERATIONS.
+003710     MOVE WS-ALGORITHM-LABEL TO RSLT-ALGORITHM.
+003720     MOVE WS-PAJ             TO RSLT-PAJ.
+003730     WRITE RSLT-REC.
+003740     CLOSE RESULT-FILE.
+003750     IF WC-BAD-PART-COUNT > ZERO
+003760         OR WC-PART-COUNT = ZERO
+003770         MOVE 4 TO RETURN-CODE
+003780     END-IF.
+003790     DISPLAY 'PICALCMG: ' WC-PART-COUNT ' PARTITION(S) READ, '
+003800         WC-BAD-PART-COUNT ' EXCLUDED FOR ALGORITHM MISMATCH.'.
+003810     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+003820     DISPLAY WS-PAJ.
+003830 9000-EXIT.
+003840     EXIT.
+003850******************************************************************
+003860*  9100-WRITE-AUDIT -- APPEND ONE RECORD TO PI.AUDIT.LOG FOR     *
+003870*  THIS MERGE RUN SO OPERATIONS CAN TRACK USAGE OVER TIME.  A RUN*
+003880*  WHOSE START AND END TIME STRADDLE MIDNIGHT WOULD OTHERWISE    *
+003890*  SUBTRACT NEGATIVE INTO THE UNSIGNED ELAPSED TIME, SO THE      *
+003900*  SUBTRACTION IS DONE IN A SIGNED WORK FIELD AND ONE DAY'S      *
+003910*  WORTH OF HUNDREDTHS IS ADDED BACK WHEN IT GOES NEGATIVE.      *
+003920******************************************************************
+003930 9100-WRITE-AUDIT.
+003940     COMPUTE WC-ELAPSED-RAW = WS-RUN-TIME - WS-START-TIME.
+003950     IF WC-ELAPSED-RAW < ZERO
+003960         ADD 8640000 TO WC-ELAPSED-RAW
+003970     END-IF.
+003980     MOVE WC-ELAPSED-RAW TO WS-ELAPSED-TIME.
+003990     OPEN INPUT AUDIT-FILE.
+004000     IF WS-AUDIT-STATUS-NOT-FOUND
+004010         OPEN OUTPUT AUDIT-FILE
+004020     ELSE
+004030         CLOSE AUDIT-FILE
+004040         OPEN EXTEND AUDIT-FILE
+004050     END-IF.
+004060     MOVE WS-RUN-DATE      TO AUDIT-RUN-DATE.
+004070     MOVE WS-RUN-TIME      TO AUDIT-RUN-TIME.
+004080     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID.
+004090     MOVE WC-MAX-END-ITER  TO AUDIT-ITERATIONS.
+004100     MOVE WS-ELAPSED-TIME  TO AUDIT-ELAPSED-TIME.
+004110     MOVE WS-PAJ           TO AUDIT-PAJ.
+004120     WRITE AUDIT-REC.
+004130     CLOSE AUDIT-FILE.
+004140 9100-EXIT.
+004150     EXIT.
