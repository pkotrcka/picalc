@@ -0,0 +1,350 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM      PICALCM                                        *
+000040*   FUNCTION     MAINTENANCE TRANSACTION FOR PI.PARM.FILE --    *
+000050*                APPLIES A BATCH OF CHANGES TO THE PICALC RUN    *
+000060*                PARAMETERS (ITERATION COUNT, CHECKPOINT AND     *
+000070*                REPORT INTERVALS, RECONCILIATION REFERENCE      *
+000080*                VALUE AND TOLERANCE, ALGORITHM SELECT) AND      *
+000090*                LOGS EVERY CHANGE TO PI.PARM.LOG.               *
+000100*                                                                *
+000110******************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.     PICALCM.
+000140 AUTHOR.         R L HENNESSEY.
+000150 INSTALLATION.   BATCH SYSTEMS.
+000160 DATE-WRITTEN.   2026-08-08.
+000170 DATE-COMPILED.
+000180******************************************************************
+000190*  MOD LOG                                                       *
+000200*  DATE       INIT DESCRIPTION                                   *
+000210*  2026-08-08 RLH  ORIGINAL.                                     *
+000220******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PARM-FILE
+000300         ASSIGN TO PARMDD
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-PARM-STATUS.
+000330     SELECT TRANS-FILE
+000340         ASSIGN TO TRANDD
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-TRANS-STATUS.
+000370     SELECT PLOG-FILE
+000380         ASSIGN TO PLOGDD
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-PLOG-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PARM-FILE
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460     COPY "PARMREC.CPY".
+000470 FD  TRANS-FILE
+000480     RECORDING MODE IS F
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY "PARMTRN.CPY".
+000510 FD  PLOG-FILE
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY "PARMLOG.CPY".
+000550 WORKING-STORAGE SECTION.
+000560******************************************************************
+000570*  WORKING COPY OF THE PARAMETER RECORD                          *
+000580******************************************************************
+000590     COPY "PARMREC.CPY" REPLACING ==PARM-REC== BY ==WS-PARM-REC==.
+000600******************************************************************
+000610*  WORKING COPY OF THE TRANSACTION AND LOG RECORDS               *
+000620******************************************************************
+000630     COPY "PARMTRN.CPY" REPLACING ==PTRN-REC== BY ==WS-TRN-REC==.
+000640     COPY "PARMLOG.CPY" REPLACING ==PLOG-REC== BY ==WS-PLOG-REC==.
+000650******************************************************************
+000660*  FILE STATUS AND SWITCHES                                      *
+000670******************************************************************
+000680 01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+000690     88  WS-PARM-STATUS-OK           VALUE '00'.
+000700     88  WS-PARM-STATUS-NOT-FOUND    VALUE '35'.
+000710 01  WS-TRANS-STATUS              PIC X(02) VALUE SPACES.
+000720     88  WS-TRANS-STATUS-NOT-FOUND    VALUE '35'.
+000730 01  WS-PLOG-STATUS               PIC X(02) VALUE SPACES.
+000740     88  WS-PLOG-STATUS-OK            VALUE '00'.
+000750     88  WS-PLOG-STATUS-NOT-FOUND     VALUE '35'.
+000760 01  WS-SWITCHES.
+000770     05  WS-TRANS-EOF-SW          PIC X(01) VALUE 'N'.
+000780         88  WS-TRANS-EOF             VALUE 'Y'.
+000790******************************************************************
+000800*  RUN DATE, TIME AND OPERATOR IDENTIFICATION                    *
+000810******************************************************************
+000820 01  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+000830 01  WS-RUN-TIME                  PIC 9(08) VALUE ZERO.
+000840 01  WS-OPERATOR-ID               PIC X(08) VALUE 'BATCH001'.
+000850******************************************************************
+000860*  WORK COUNTERS                                                 *
+000870******************************************************************
+000880 77  WC-TRANS-COUNT               PIC 9(09) COMP VALUE ZERO.
+000890 77  WC-BAD-TRANS-COUNT           PIC 9(09) COMP VALUE ZERO.
+000900 LINKAGE SECTION.
+000910******************************************************************
+000920*  EXEC PARM -- THE OPERATOR OR JOB ID MAKING THESE CHANGES,     *
+000930*  RECORDED ON EVERY PI.PARM.LOG RECORD WRITTEN THIS RUN.        *
+000940******************************************************************
+000950 01  LS-PARM-INFO.
+000960     05  LS-PARM-LENGTH           PIC S9(04) COMP.
+000970     05  LS-PARM-TEXT.
+000980         10  LS-PARM-OPERATOR     PIC X(08).
+000990         10  FILLER               PIC X(92).
+001000 PROCEDURE DIVISION USING LS-PARM-INFO.
+001010******************************************************************
+001020*  MAINLINE                                                      *
+001030******************************************************************
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT.
+001070     PERFORM 8000-WRITE-PARM THRU 8000-EXIT.
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001090     STOP RUN.
+001100******************************************************************
+001110*  1000-INITIALIZE -- LOAD THE CURRENT PARAMETER RECORD (OR A    *
+001120*  SET OF DEFAULTS IF THIS IS THE FIRST RUN), PICK UP THE        *
+001130*  OPERATOR ID, AND OPEN THE TRANSACTION AND LOG FILES.          *
+001140******************************************************************
+001150 1000-INITIALIZE.
+001160     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001170     ACCEPT WS-RUN-TIME FROM TIME.
+001180     IF LS-PARM-LENGTH > ZERO
+001190         MOVE LS-PARM-OPERATOR TO WS-OPERATOR-ID
+001200     END-IF.
+001210     OPEN INPUT PARM-FILE.
+001220     IF WS-PARM-STATUS-NOT-FOUND
+001230         INITIALIZE WS-PARM-REC
+001240         MOVE 'N' TO PARM-ALGORITHM OF WS-PARM-REC
+001250     ELSE
+001260         READ PARM-FILE INTO WS-PARM-REC
+001270             AT END
+001280                 INITIALIZE WS-PARM-REC
+001290                 MOVE 'N' TO PARM-ALGORITHM OF WS-PARM-REC
+001300         END-READ
+001310         CLOSE PARM-FILE
+001320     END-IF.
+001330     OPEN INPUT PLOG-FILE.
+001340     IF WS-PLOG-STATUS-NOT-FOUND
+001350         OPEN OUTPUT PLOG-FILE
+001360     ELSE
+001370         CLOSE PLOG-FILE
+001380         OPEN EXTEND PLOG-FILE
+001390     END-IF.
+001400     OPEN INPUT TRANS-FILE.
+001410     IF WS-TRANS-STATUS-NOT-FOUND
+001420         DISPLAY 'PICALCM: PI.PARM.TRANS NOT FOUND, NO '
+001430             'TRANSACTIONS APPLIED.'
+001440         MOVE 'Y' TO WS-TRANS-EOF-SW
+001450         MOVE 4 TO RETURN-CODE
+001460     END-IF.
+001470 1000-EXIT.
+001480     EXIT.
+001490******************************************************************
+001500*  2000-PROCESS-TRANS -- APPLY EVERY TRANSACTION ON TRANS-FILE   *
+001510*  TO THE WORKING COPY OF THE PARAMETER RECORD.                  *
+001520******************************************************************
+001530 2000-PROCESS-TRANS.
+001540     IF NOT WS-TRANS-EOF
+001550         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+001560         PERFORM 3000-APPLY-TRANS THRU 3000-EXIT
+001570             UNTIL WS-TRANS-EOF
+001580         CLOSE TRANS-FILE
+001590     END-IF.
+001600 2000-EXIT.
+001610     EXIT.
+001620******************************************************************
+001630*  2100-READ-TRANS -- READ ONE MAINTENANCE TRANSACTION.          *
+001640******************************************************************
+001650 2100-READ-TRANS.
+001660     READ TRANS-FILE INTO WS-TRN-REC
+001670         AT END
+001680             MOVE 'Y' TO WS-TRANS-EOF-SW
+001690         NOT AT END
+001700             ADD 1 TO WC-TRANS-COUNT
+001710     END-READ.
+001720 2100-EXIT.
+001730     EXIT.
+001740******************************************************************
+001750*  3000-APPLY-TRANS -- DISPATCH ONE TRANSACTION TO THE PARAGRAPH *
+001760*  FOR THE FIELD IT CHANGES, THEN READ THE NEXT TRANSACTION.     *
+001770******************************************************************
+001780 3000-APPLY-TRANS.
+001790     EVALUATE TRUE
+001800         WHEN PTRN-ITERATIONS OF WS-TRN-REC
+001810             PERFORM 3100-APPLY-ITERATIONS THRU 3100-EXIT
+001820         WHEN PTRN-CKPT-INTERVAL OF WS-TRN-REC
+001830             PERFORM 3200-APPLY-CKPT-INTERVAL THRU 3200-EXIT
+001840         WHEN PTRN-REPORT-INTERVAL OF WS-TRN-REC
+001850             PERFORM 3300-APPLY-REPORT-INTERVAL THRU 3300-EXIT
+001860         WHEN PTRN-REFERENCE-VALUE OF WS-TRN-REC
+001870             PERFORM 3400-APPLY-REFERENCE-VALUE THRU 3400-EXIT
+001880         WHEN PTRN-TOLERANCE OF WS-TRN-REC
+001890             PERFORM 3500-APPLY-TOLERANCE THRU 3500-EXIT
+001900         WHEN PTRN-ALGORITHM OF WS-TRN-REC
+001910             PERFORM 3600-APPLY-ALGORITHM THRU 3600-EXIT
+001920         WHEN OTHER
+001930             PERFORM 3700-APPLY-UNKNOWN THRU 3700-EXIT
+001940     END-EVALUATE.
+001950     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001960 3000-EXIT.
+001970     EXIT.
+001980******************************************************************
+001990*  3100-APPLY-ITERATIONS -- CHANGE THE TERM COUNT.               *
+002000******************************************************************
+002010 3100-APPLY-ITERATIONS.
+002020     INITIALIZE WS-PLOG-REC.
+002030     MOVE 'IT' TO PLOG-FIELD-CODE OF WS-PLOG-REC.
+002040     MOVE PARM-ITERATIONS OF WS-PARM-REC TO
+002050          PLOG-OLD-INTEGER OF WS-PLOG-REC.
+002060     MOVE PTRN-NEW-INTEGER OF WS-TRN-REC
+002070         TO PARM-ITERATIONS OF WS-PARM-REC.
+002080     MOVE PARM-ITERATIONS OF WS-PARM-REC TO
+002090          PLOG-NEW-INTEGER OF WS-PLOG-REC.
+002100     PERFORM 3900-WRITE-LOG THRU 3900-EXIT.
+002110 3100-EXIT.
+002120     EXIT.
+002130******************************************************************
+002140*  3200-APPLY-CKPT-INTERVAL -- CHANGE THE CHECKPOINT INTERVAL.   *
+002150******************************************************************
+002160 3200-APPLY-CKPT-INTERVAL.
+002170     INITIALIZE WS-PLOG-REC.
+002180     MOVE 'CK' TO PLOG-FIELD-CODE OF WS-PLOG-REC.
+002190     MOVE PARM-CKPT-INTERVAL OF WS-PARM-REC TO
+002200          PLOG-OLD-INTEGER OF WS-PLOG-REC.
+002210     MOVE PTRN-NEW-INTEGER OF WS-TRN-REC
+002220         TO PARM-CKPT-INTERVAL OF WS-PARM-REC.
+002230     MOVE PARM-CKPT-INTERVAL OF WS-PARM-REC TO
+002240          PLOG-NEW-INTEGER OF WS-PLOG-REC.
+002250     PERFORM 3900-WRITE-LOG THRU 3900-EXIT.
+002260 3200-EXIT.
+002270     EXIT.
+002280******************************************************************
+002290*  3300-APPLY-REPORT-INTERVAL -- CHANGE THE CONVERGENCE REPORT   *
+002300*  INTERVAL.                                                     *
+002310******************************************************************
+002320 3300-APPLY-REPORT-INTERVAL.
+002330     INITIALIZE WS-PLOG-REC.
+002340     MOVE 'RI' TO PLOG-FIELD-CODE OF WS-PLOG-REC.
+002350     MOVE PARM-REPORT-INTERVAL OF WS-PARM-REC TO
+002360          PLOG-OLD-INTEGER OF WS-PLOG-REC.
+002370     MOVE PTRN-NEW-INTEGER OF WS-TRN-REC
+002380         TO PARM-REPORT-INTERVAL OF WS-PARM-REC.
+002390     MOVE PARM-REPORT-INTERVAL OF WS-PARM-REC TO
+002400          PLOG-NEW-INTEGER OF WS-PLOG-REC.
+002410     PERFORM 3900-WRITE-LOG THRU 3900-EXIT.
+002420 3300-EXIT.
+002430     EXIT.
+002440******************************************************************
+002450*  3400-APPLY-REFERENCE-VALUE -- CHANGE THE RECONCILIATION       *
+002460*  REFERENCE VALUE.                                              *
+002470******************************************************************
+002480 3400-APPLY-REFERENCE-VALUE.
+002490     INITIALIZE WS-PLOG-REC.
+002500     MOVE 'RV' TO PLOG-FIELD-CODE OF WS-PLOG-REC.
+002510     MOVE PARM-REFERENCE-VALUE OF WS-PARM-REC TO
+002520          PLOG-OLD-DECIMAL OF WS-PLOG-REC.
+002530     MOVE PTRN-NEW-DECIMAL OF WS-TRN-REC
+002540         TO PARM-REFERENCE-VALUE OF WS-PARM-REC.
+002550     MOVE PARM-REFERENCE-VALUE OF WS-PARM-REC TO
+002560          PLOG-NEW-DECIMAL OF WS-PLOG-REC.
+002570     PERFORM 3900-WRITE-LOG THRU 3900-EXIT.
+002580 3400-EXIT.
+002590     EXIT.
+002600******************************************************************
+002610*  3500-APPLY-TOLERANCE -- CHANGE THE RECONCILIATION TOLERANCE.  *
+002620******************************************************************
+002630 3500-APPLY-TOLERANCE.
+002640     INITIALIZE WS-PLOG-REC.
+002650     MOVE 'TL' TO PLOG-FIELD-CODE OF WS-PLOG-REC.
+002660     MOVE PARM-TOLERANCE OF WS-PARM-REC TO
+002670          PLOG-OLD-DECIMAL OF WS-PLOG-REC.
+002680     MOVE PTRN-NEW-DECIMAL OF WS-TRN-REC
+002690         TO PARM-TOLERANCE OF WS-PARM-REC.
+002700     MOVE PARM-TOLERANCE OF WS-PARM-REC TO
+002710          PLOG-NEW-DECIMAL OF WS-PLOG-REC.
+002720     PERFORM 3900-WRITE-LOG THRU 3900-EXIT.
+002730 3500-EXIT.
+002740     EXIT.
+002750******************************************************************
+002760*  3600-APPLY-ALGORITHM -- CHANGE THE SELECTED SERIES ALGORITHM. *
+002770*  AN UNRECOGNIZED ALGORITHM CODE IS REJECTED AS A BAD           *
+002780*  TRANSACTION RATHER THAN APPLIED.                              *
+002790******************************************************************
+002800 3600-APPLY-ALGORITHM.
+002810     IF PTRN-NEW-ALGORITHM OF WS-TRN-REC NOT = 'N'
+002820         AND PTRN-NEW-ALGORITHM OF WS-TRN-REC NOT = 'L'
+002830         AND PTRN-NEW-ALGORITHM OF WS-TRN-REC NOT = 'M'
+002840         ADD 1 TO WC-BAD-TRANS-COUNT
+002850         DISPLAY 'PICALCM: INVALID ALGORITHM CODE ON TRANSACTION '
+002860             WC-TRANS-COUNT
+002870     ELSE
+002880         INITIALIZE WS-PLOG-REC
+002890         MOVE 'AL' TO PLOG-FIELD-CODE OF WS-PLOG-REC
+002900         MOVE PARM-ALGORITHM OF WS-PARM-REC TO
+002910              PLOG-OLD-ALGORITHM OF WS-PLOG-REC
+002920         MOVE PTRN-NEW-ALGORITHM OF WS-TRN-REC
+002930             TO PARM-ALGORITHM OF WS-PARM-REC
+002940         MOVE PARM-ALGORITHM OF WS-PARM-REC TO
+002950              PLOG-NEW-ALGORITHM OF WS-PLOG-REC
+002960         PERFORM 3900-WRITE-LOG THRU 3900-EXIT
+002970     END-IF.
+002980 3600-EXIT.
+002990     EXIT.
+003000******************************************************************
+003010*  3700-APPLY-UNKNOWN -- REJECT A TRANSACTION WHOSE FIELD CODE   *
+003020*  IS NOT RECOGNIZED.                                            *
+003030******************************************************************
+003040 3700-APPLY-UNKNOWN.
+003050     ADD 1 TO WC-BAD-TRANS-COUNT.
+003060     DISPLAY 'PICALCM: INVALID FIELD CODE ON TRANSACTION '
+003070         WC-TRANS-COUNT.
+003080 3700-EXIT.
+003090     EXIT.
+003100******************************************************************
+003110*  3900-WRITE-LOG -- WRITE ONE BEFORE/AFTER RECORD TO PI.PARM.LOG*
+003120*  FOR THE FIELD CHANGE JUST APPLIED.                            *
+003130******************************************************************
+003140 3900-WRITE-LOG.
+003150     MOVE WS-RUN-DATE    TO PLOG-RUN-DATE OF WS-PLOG-REC.
+003160     MOVE WS-RUN-TIME    TO PLOG-RUN-TIME OF WS-PLOG-REC.
+003170     MOVE WS-OPERATOR-ID TO PLOG-OPERATOR-ID OF WS-PLOG-REC.
+003180     WRITE PLOG-REC FROM WS-PLOG-REC.
+003190 3900-EXIT.
+003200     EXIT.
+003210******************************************************************
+003220*  8000-WRITE-PARM -- REWRITE PI.PARM.FILE WITH THE UPDATED      *
+003230*  CONTROL RECORD.                                               *
+003240******************************************************************
+003250 8000-WRITE-PARM.
+003260     OPEN OUTPUT PARM-FILE.
+003270     WRITE PARM-REC FROM WS-PARM-REC.
+003280     CLOSE PARM-FILE.
+003290 8000-EXIT.
+003300     EXIT.
+003310******************************************************************
+003320*  9000-TERMINATE -- CLOSE THE LOG FILE AND REPORT THE RESULT OF *
+003330*  THIS MAINTENANCE RUN.  ANY REJECTED TRANSACTION FAILS THE     *
+003340*  RETURN CODE SO THE SCHEDULER CAN DISTINGUISH A CLEAN RUN FROM *
+003350*  ONE WITH BAD INPUT.                                           *
+003360******************************************************************
+003370 9000-TERMINATE.
+003380     CLOSE PLOG-FILE.
+003390     IF WC-BAD-TRANS-COUNT > ZERO
+003400         MOVE 4 TO RETURN-CODE
+003410     END-IF.
+003420     DISPLAY 'PICALCM: ' WC-TRANS-COUNT ' TRANSACTION(S) READ, '
+003430         WC-BAD-TRANS-COUNT ' REJECTED.'.
+003440 9000-EXIT.
+003450     EXIT.
+003460
+003470
+003480
+003490
+003500
