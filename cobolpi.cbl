@@ -1,25 +1,568 @@
-	identification division.
-		program-id. picalc.
-	data division.
-	working-storage section.
-		01 ws-x pic s9(38) value 2.
-		01 ws-y pic s9(38) value 3.
-		01 ws-z pic s9(38) value 4.
-		01 ws-paj pic s9(1)v9(37) value 3.
-	
-	procedure division.
-	main.
-	perform calcul 1000000 times.
-	display ws-paj.
-	stop run.
-
-
-	calcul.
-	compute ws-paj = ws-paj + ( 4 / ( ws-x * ws-y * ws-z)).
-	add 2 to ws-x giving ws-x.
-        add 2 to ws-y giving ws-y.
-        add 2 to ws-z giving ws-z.
- 	compute ws-paj = ws-paj - ( 4 / ( ws-x * ws-y * ws-z)).
-        add 2 to ws-x giving ws-x.
-        add 2 to ws-y giving ws-y.
-        add 2 to ws-z giving ws-z.
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM      PICALC                                         *
+000040*   FUNCTION     APPROXIMATES PI USING THE NILAKANTHA SERIES,    *
+000050*                OR, WHEN SELECTED VIA PARM-ALGORITHM, THE      *
+000060*                LEIBNIZ OR MACHIN-LIKE SERIES, FOR A RUN-       *
+000070*                SUPPLIED NUMBER OF TERMS.                       *
+000080*                                                                *
+000090******************************************************************
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     PICALC.
+000120 AUTHOR.         R L HENNESSEY.
+000130 INSTALLATION.   BATCH SYSTEMS.
+000140 DATE-WRITTEN.   2026-08-08.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  MOD LOG                                                       *
+000180*  DATE       INIT DESCRIPTION                                   *
+000190*  2026-08-08 RLH  REWRITTEN TO STANDARD SHOP CONVENTIONS AND    *
+000200*                  PARAMETERIZED TERM COUNT (WAS HARD-CODED AT   *
+000210*                  1,000,000 IN THE PERFORM).  TERM COUNT IS NOW *
+000220*                  READ FROM THE PI.PARM.FILE CONTROL FILE AND   *
+000230*                  MAY BE OVERRIDDEN BY THE EXEC PARM.           *
+000240******************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT PARM-FILE
+000320         ASSIGN TO PARMDD
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-PARM-STATUS.
+000350     SELECT RESULT-FILE
+000360         ASSIGN TO RESULTDD
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-RESULT-STATUS.
+000390     SELECT CKPT-FILE
+000400         ASSIGN TO CKPTDD
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-CKPT-STATUS.
+000430     SELECT REPORT-FILE
+000440         ASSIGN TO REPTDD
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-REPORT-STATUS.
+000470     SELECT AUDIT-FILE
+000480         ASSIGN TO AUDITDD
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-AUDIT-STATUS.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  PARM-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY "PARMREC.CPY".
+000570 FD  RESULT-FILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY "RESLTREC.CPY".
+000610 FD  CKPT-FILE
+000620     RECORDING MODE IS F
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY "CKPTREC.CPY".
+000650 FD  REPORT-FILE
+000660     RECORDING MODE IS F
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY "REPTREC.CPY".
+000690 FD  AUDIT-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY "AUDITREC.CPY".
+000730 WORKING-STORAGE SECTION.
+000740******************************************************************
+000750*  WORKING COPY OF THE PARAMETER RECORD                          *
+000760******************************************************************
+000770     COPY "PARMREC.CPY" REPLACING ==PARM-REC== BY ==WS-PARM-REC==.
+000780******************************************************************
+000790*  WORKING COPY OF THE CHECKPOINT RECORD                         *
+000800******************************************************************
+000810     COPY "CKPTREC.CPY" REPLACING ==CKPT-REC== BY ==WS-CKPT-REC==.
+000820******************************************************************
+000830*  FILE STATUS AND SWITCHES                                      *
+000840******************************************************************
+000850 01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+000860     88  WS-PARM-STATUS-OK           VALUE '00'.
+000870     88  WS-PARM-STATUS-NOT-FOUND    VALUE '35'.
+000880 01  WS-RESULT-STATUS            PIC X(02) VALUE SPACES.
+000890     88  WS-RESULT-STATUS-NOT-FOUND  VALUE '35'.
+000900 01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+000910     88  WS-CKPT-STATUS-OK           VALUE '00'.
+000920     88  WS-CKPT-STATUS-NOT-FOUND    VALUE '35'.
+000930 01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+000940     88  WS-REPORT-STATUS-NOT-FOUND  VALUE '35'.
+000950 01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000960     88  WS-AUDIT-STATUS-OK          VALUE '00'.
+000970     88  WS-AUDIT-STATUS-NOT-FOUND   VALUE '35'.
+000980 01  WS-SWITCHES.
+000990     05  WS-PARM-FILE-SW          PIC X(01) VALUE 'N'.
+001000         88  WS-PARM-FILE-FOUND      VALUE 'Y'.
+001010     05  WS-CKPT-FOUND-SW         PIC X(01) VALUE 'N'.
+001020         88  WS-CKPT-FOUND            VALUE 'Y'.
+001030     05  WS-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+001040         88  WS-CKPT-EOF              VALUE 'Y'.
+001050******************************************************************
+001060*  SERIES ACCUMULATORS                                           *
+001070******************************************************************
+001080 01  WS-X                         PIC S9(38) VALUE 2.
+001090 01  WS-Y                         PIC S9(38) VALUE 3.
+001100 01  WS-Z                         PIC S9(38) VALUE 4.
+001110 01  WS-PAJ                       PIC S9(1)V9(37) VALUE 3.
+001120******************************************************************
+001130*  MACHIN-LIKE SERIES WORK AREAS (USED ONLY WHEN SELECTED)      *
+001140******************************************************************
+001150 01  WS-MACHIN-POW-A              PIC S9(1)V9(37) VALUE ZERO.
+001160 01  WS-MACHIN-POW-B              PIC S9(1)V9(37) VALUE ZERO.
+001170 01  WS-MACHIN-SQ-B               PIC S9(1)V9(37) VALUE ZERO.
+001180******************************************************************
+001190*  ALGORITHM SELECT                                             *
+001200******************************************************************
+001210 01  WS-ALGORITHM                 PIC X(01) VALUE 'N'.
+001220     88  WS-ALG-NILAKANTHA            VALUE 'N'.
+001230     88  WS-ALG-LEIBNIZ               VALUE 'L'.
+001240     88  WS-ALG-MACHIN                VALUE 'M'.
+001250 01  WS-ALGORITHM-LABEL           PIC X(12) VALUE 'NILAKANTHA'.
+001260******************************************************************
+001270*  RUN DATE AND TIME                                             *
+001280******************************************************************
+001290 01  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+001300 01  WS-RUN-TIME                  PIC 9(08) VALUE ZERO.
+001310 01  WS-START-TIME                PIC 9(08) VALUE ZERO.
+001320 01  WS-ELAPSED-TIME              PIC 9(08) VALUE ZERO.
+001330 01  WS-OPERATOR-ID               PIC X(08) VALUE 'BATCH'.
+001340******************************************************************
+001350*  RECONCILIATION WORK AREAS                                     *
+001360******************************************************************
+001370 01  WS-PAJ-UNSIGNED              PIC 9(1)V9(37) VALUE ZERO.
+001380 01  WS-PAJ-DIGITS REDEFINES WS-PAJ-UNSIGNED
+001390                                  PIC 9 OCCURS 38.
+001400 01  WS-REF-UNSIGNED              PIC 9(1)V9(37) VALUE ZERO.
+001410 01  WS-REF-DIGITS REDEFINES WS-REF-UNSIGNED
+001420                                  PIC 9 OCCURS 38.
+001430 01  WS-DRIFT                     PIC S9(1)V9(37) VALUE ZERO.
+001440 01  WS-DIVERGE-POS               PIC 9(02) VALUE ZERO.
+001450 01  WS-RECON-SW                  PIC X(01) VALUE 'N'.
+001460     88  WS-DIVERGE-FOUND             VALUE 'Y'.
+001470******************************************************************
+001480*  WORK COUNTERS                                                 *
+001490******************************************************************
+001500 77  WC-TARGET-ITERS         PIC 9(09) COMP VALUE 1000000.
+001510 77  WC-ITER-COUNT                PIC 9(09) COMP VALUE ZERO.
+001520 77  WC-START-ITER                PIC 9(09) COMP VALUE 1.
+001530 77  WC-CKPT-INTERVAL             PIC 9(09) COMP VALUE 50000.
+001540 77  WC-REPORT-INTERVAL           PIC 9(09) COMP VALUE 100000.
+001550 77  WC-MOD-QUOTIENT              PIC 9(09) COMP VALUE ZERO.
+001560 77  WC-MOD-REMAINDER             PIC 9(09) COMP VALUE ZERO.
+001570 77  WC-RPT-MOD-QUOTIENT          PIC 9(09) COMP VALUE ZERO.
+001580 77  WC-RPT-MOD-REMAINDER         PIC 9(09) COMP VALUE ZERO.
+001590 77  WC-DIGIT-IDX                 PIC 9(02) COMP VALUE ZERO.
+001600 77  WC-ELAPSED-RAW               PIC S9(08) VALUE ZERO.
+001610 LINKAGE SECTION.
+001620******************************************************************
+001630*  EXEC PARM -- OPTIONAL ONE-RUN OVERRIDE OF THE TERM COUNT,     *
+001640*  FOLLOWED BY THE SUBMITTING OPERATOR ID FOR THE AUDIT LOG.     *
+001650*  WHEN SUPPLIED THE FIRST 9 BYTES MUST BE A ZERO-FILLED TERM    *
+001660*  COUNT, E.G. PARM='000500000OPER0001'.                        *
+001670******************************************************************
+001680 01  LS-PARM-INFO.
+001690     05  LS-PARM-LENGTH           PIC S9(04) COMP.
+001700     05  LS-PARM-TEXT.
+001710         10  LS-PARM-ITERATIONS   PIC 9(09).
+001720         10  LS-PARM-OPERATOR     PIC X(08).
+001730         10  FILLER               PIC X(83).
+001740 PROCEDURE DIVISION USING LS-PARM-INFO.
+001750******************************************************************
+001760*  MAINLINE                                                      *
+001770******************************************************************
+001780 0000-MAINLINE.
+001790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001800     PERFORM 2000-PROCESS-TERMS THRU 2000-EXIT.
+001810     PERFORM 4000-RECONCILE THRU 4000-EXIT.
+001820     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001830     STOP RUN.
+001840******************************************************************
+001850*  1000-INITIALIZE -- ESTABLISH THE TERM COUNT FOR THIS RUN.     *
+001860*  THE CONTROL FILE SUPPLIES THE OPERATING DEFAULT; IT MAY BE    *
+001870*  OVERRIDDEN FOR A SINGLE RUN.                                 *
+001880******************************************************************
+001890 1000-INITIALIZE.
+001900     ACCEPT WS-START-TIME FROM TIME.
+001910     OPEN INPUT PARM-FILE.
+001920     IF WS-PARM-STATUS-NOT-FOUND
+001930         MOVE 'N' TO WS-PARM-FILE-SW
+001940     ELSE
+001950         READ PARM-FILE INTO WS-PARM-REC
+001960             AT END
+001970                 MOVE 'N' TO WS-PARM-FILE-SW
+001980             NOT AT END
+001990                 MOVE 'Y' TO WS-PARM-FILE-SW
+002000         END-READ
+002010         CLOSE PARM-FILE
+002020     END-IF.
+002030     IF WS-PARM-FILE-FOUND
+002040         AND PARM-ITERATIONS OF WS-PARM-REC > ZERO
+002050         MOVE PARM-ITERATIONS OF WS-PARM-REC TO WC-TARGET-ITERS
+002060     END-IF.
+002070     IF WS-PARM-FILE-FOUND
+002080         AND PARM-CKPT-INTERVAL OF WS-PARM-REC > ZERO
+002090         MOVE PARM-CKPT-INTERVAL OF WS-PARM-REC
+002100             TO WC-CKPT-INTERVAL
+002110     END-IF.
+002120     IF WS-PARM-FILE-FOUND
+002130         AND PARM-REPORT-INTERVAL OF WS-PARM-REC > ZERO
+002140         MOVE PARM-REPORT-INTERVAL OF WS-PARM-REC
+002150             TO WC-REPORT-INTERVAL
+002160     END-IF.
+002170     IF WS-PARM-FILE-FOUND
+002180         AND PARM-ALGORITHM OF WS-PARM-REC NOT = SPACE
+002190         MOVE PARM-ALGORITHM OF WS-PARM-REC TO WS-ALGORITHM
+002200     END-IF.
+002210     IF LS-PARM-LENGTH > ZERO
+002220         AND LS-PARM-ITERATIONS > ZERO
+002230         MOVE LS-PARM-ITERATIONS TO WC-TARGET-ITERS
+002240     END-IF.
+002250     IF LS-PARM-LENGTH > 9
+002260         MOVE LS-PARM-OPERATOR TO WS-OPERATOR-ID
+002270     END-IF.
+002280     PERFORM 1200-INIT-ALGORITHM THRU 1200-EXIT.
+002290     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002300 1000-EXIT.
+002310     EXIT.
+002320******************************************************************
+002330*  1200-INIT-ALGORITHM -- ESTABLISH THE STARTING ACCUMULATOR    *
+002340*  VALUES FOR THE SELECTED SERIES.  A CHECKPOINT FOUND BY        *
+002350*  1100-CHECK-RESTART, IF ANY, OVERRIDES THESE STARTING VALUES.  *
+002360******************************************************************
+002370 1200-INIT-ALGORITHM.
+002380     EVALUATE TRUE
+002390         WHEN WS-ALG-LEIBNIZ
+002400             MOVE 'LEIBNIZ'    TO WS-ALGORITHM-LABEL
+002410             MOVE ZERO         TO WS-PAJ
+002420             MOVE 1            TO WS-X
+002430             MOVE 1            TO WS-Y
+002440         WHEN WS-ALG-MACHIN
+002450             MOVE 'MACHIN-LIKE' TO WS-ALGORITHM-LABEL
+002460             MOVE ZERO         TO WS-PAJ
+002470             MOVE 1            TO WS-X
+002480             MOVE 1            TO WS-Y
+002490             COMPUTE WS-MACHIN-POW-A = 1 / 5
+002500             COMPUTE WS-MACHIN-POW-B = 1 / 239
+002510             COMPUTE WS-MACHIN-SQ-B = 1 / (239 * 239)
+002520         WHEN OTHER
+002530             MOVE 'NILAKANTHA'  TO WS-ALGORITHM-LABEL
+002540     END-EVALUATE.
+002550 1200-EXIT.
+002560     EXIT.
+002570******************************************************************
+002580*  1100-CHECK-RESTART -- RESUME FROM THE LAST CHECKPOINT WHEN    *
+002590*  ONE EXISTS; OTHERWISE START THE SERIES FROM SCRATCH.  LEAVES  *
+002600*  CKPT-FILE OPEN (EXTEND IF RESUMING, OUTPUT IF NOT) SO 3000-   *
+002610*  CALCUL CAN APPEND FURTHER CHECKPOINTS AS THE RUN PROGRESSES.  *
+002620*  REPORT-FILE IS OPENED SEPARATELY IN 1150-OPEN-REPORT, KEYED   *
+002630*  OFF ITS OWN EXISTENCE RATHER THAN THE CHECKPOINT, SO THE      *
+002640*  CONVERGENCE CURVE ACCUMULATES ACROSS RUNS EVEN WHEN ONE RUN   *
+002650*  FINISHES CLEANLY (AND THEREFORE RESETS THE CHECKPOINT) AND    *
+002660*  THE NEXT STARTS FRESH.                                       *
+002670******************************************************************
+002680 1100-CHECK-RESTART.
+002690     MOVE 'N' TO WS-CKPT-FOUND-SW.
+002700     MOVE 'N' TO WS-CKPT-EOF-SW.
+002710     OPEN INPUT CKPT-FILE.
+002720     IF NOT WS-CKPT-STATUS-NOT-FOUND
+002730         PERFORM 1110-READ-CKPT THRU 1110-EXIT
+002740             UNTIL WS-CKPT-EOF
+002750         CLOSE CKPT-FILE
+002760     END-IF.
+002770     IF WS-CKPT-FOUND
+002780         AND CKPT-ALGORITHM OF WS-CKPT-REC NOT = WS-ALGORITHM
+002790         DISPLAY 'PICALC: CHECKPOINT ALGORITHM ' CKPT-ALGORITHM
+002800             OF WS-CKPT-REC ' DOES NOT MATCH SELECTED '
+002810             'ALGORITHM ' WS-ALGORITHM '; STARTING FRESH.'
+002820         MOVE 'N' TO WS-CKPT-FOUND-SW
+002830     END-IF.
+002840     IF WS-CKPT-FOUND
+002850         MOVE CKPT-X OF WS-CKPT-REC   TO WS-X
+002860         MOVE CKPT-Y OF WS-CKPT-REC   TO WS-Y
+002870         MOVE CKPT-Z OF WS-CKPT-REC   TO WS-Z
+002880         MOVE CKPT-PAJ OF WS-CKPT-REC TO WS-PAJ
+002890         MOVE CKPT-MACHIN-POW-A OF WS-CKPT-REC TO WS-MACHIN-POW-A
+002900         MOVE CKPT-MACHIN-POW-B OF WS-CKPT-REC TO WS-MACHIN-POW-B
+002910         COMPUTE WC-START-ITER =
+002920             CKPT-ITER-COUNT OF WS-CKPT-REC + 1
+002930         OPEN EXTEND CKPT-FILE
+002940     ELSE
+002950         OPEN OUTPUT CKPT-FILE
+002960     END-IF.
+002970     PERFORM 1150-OPEN-REPORT THRU 1150-EXIT.
+002980 1100-EXIT.
+002990     EXIT.
+003000******************************************************************
+003010*  1150-OPEN-REPORT -- OPEN PI.REPORT FOR EXTEND IF IT ALREADY   *
+003020*  EXISTS, OR OUTPUT IF THIS IS ITS FIRST RUN, SO THE CONVERGENCE*
+003030*  CURVE BUILDS UP RUN-OVER-RUN INSTEAD OF BEING TRUNCATED BY    *
+003040*  EVERY FRESH (NON-RESUMING) RUN.                              *
+003050******************************************************************
+003060 1150-OPEN-REPORT.
+003070     OPEN INPUT REPORT-FILE.
+003080     IF WS-REPORT-STATUS-NOT-FOUND
+003090         OPEN OUTPUT REPORT-FILE
+003100     ELSE
+003110         CLOSE REPORT-FILE
+003120         OPEN EXTEND REPORT-FILE
+003130     END-IF.
+003140 1150-EXIT.
+003150     EXIT.
+003160******************************************************************
+003170*  1110-READ-CKPT -- READ ONE CHECKPOINT RECORD; THE LAST RECORD *
+003180*  READ BEFORE END OF FILE IS THE MOST RECENT CHECKPOINT.        *
+003190******************************************************************
+003200 1110-READ-CKPT.
+003210     READ CKPT-FILE INTO WS-CKPT-REC
+003220         AT END
+003230             MOVE 'Y' TO WS-CKPT-EOF-SW
+003240         NOT AT END
+003250             MOVE 'Y' TO WS-CKPT-FOUND-SW
+003260     END-READ.
+003270 1110-EXIT.
+003280     EXIT.
+003290******************************************************************
+003300*  2000-PROCESS-TERMS -- DRIVE THE SERIES FOR THE CONFIGURED     *
+003310*  NUMBER OF TERMS.  REACHING THE END OF THE PERFORM MEANS THE   *
+003320*  RUN COMPLETED CLEANLY RATHER THAN ABENDING, SO THE CHECKPOINT *
+003330*  IS RESET -- OTHERWISE THE NEXT RUN'S 1100-CHECK-RESTART WOULD *
+003340*  MISTAKE THIS RUN'S FINAL CHECKPOINT FOR ONE TO RESUME FROM,   *
+003350*  START PAST WC-TARGET-ITERS, AND SILENTLY DO NO WORK.          *
+003360******************************************************************
+003370 2000-PROCESS-TERMS.
+003380     PERFORM 3000-CALCUL THRU 3000-EXIT
+003390         VARYING WC-ITER-COUNT FROM WC-START-ITER BY 1
+003400         UNTIL WC-ITER-COUNT > WC-TARGET-ITERS.
+003410     CLOSE CKPT-FILE.
+003420     PERFORM 2900-RESET-CKPT THRU 2900-EXIT.
+003430 2000-EXIT.
+003440     EXIT.
+003450******************************************************************
+003460*  2900-RESET-CKPT -- CLEAR PI.CHECKPT ON CLEAN COMPLETION SO A  *
+003470*  REPEAT RUN STARTS FROM TERM 1 INSTEAD OF RESUMING PAST THE    *
+003480*  TARGET TERM COUNT.                                           *
+003490******************************************************************
+003500 2900-RESET-CKPT.
+003510     OPEN OUTPUT CKPT-FILE.
+003520     CLOSE CKPT-FILE.
+003530 2900-EXIT.
+003540     EXIT.
+003550******************************************************************
+003560*  3000-CALCUL -- ONE TERM OF THE SELECTED SERIES, THEN THE     *
+003570*  PERIODIC CHECKPOINT AND CONVERGENCE REPORT WRITES COMMON TO   *
+003580*  EVERY ALGORITHM.                                              *
+003590******************************************************************
+003600 3000-CALCUL.
+003610     EVALUATE TRUE
+003620         WHEN WS-ALG-LEIBNIZ
+003630             PERFORM 3100-LEIBNIZ-TERM THRU 3100-EXIT
+003640         WHEN WS-ALG-MACHIN
+003650             PERFORM 3200-MACHIN-TERM THRU 3200-EXIT
+003660         WHEN OTHER
+003670             PERFORM 3050-NILAKANTHA-TERM THRU 3050-EXIT
+003680     END-EVALUATE.
+003690     DIVIDE WC-ITER-COUNT BY WC-CKPT-INTERVAL
+003700         GIVING WC-MOD-QUOTIENT
+003710         REMAINDER WC-MOD-REMAINDER.
+003720     IF WC-MOD-REMAINDER = ZERO
+003730         PERFORM 3900-WRITE-CKPT THRU 3900-EXIT
+003740     END-IF.
+003750     DIVIDE WC-ITER-COUNT BY WC-REPORT-INTERVAL
+003760         GIVING WC-RPT-MOD-QUOTIENT
+003770         REMAINDER WC-RPT-MOD-REMAINDER.
+003780     IF WC-RPT-MOD-REMAINDER = ZERO
+003790         PERFORM 3800-WRITE-RPT THRU 3800-EXIT
+003800     END-IF.
+003810 3000-EXIT.
+003820     EXIT.
+003830******************************************************************
+003840*  3050-NILAKANTHA-TERM -- ONE TERM OF THE NILAKANTHA SERIES.    *
+003850******************************************************************
+003860 3050-NILAKANTHA-TERM.
+003870     COMPUTE WS-PAJ = WS-PAJ + (4 / (WS-X * WS-Y * WS-Z)).
+003880     ADD 2 TO WS-X GIVING WS-X.
+003890     ADD 2 TO WS-Y GIVING WS-Y.
+003900     ADD 2 TO WS-Z GIVING WS-Z.
+003910     COMPUTE WS-PAJ = WS-PAJ - (4 / (WS-X * WS-Y * WS-Z)).
+003920     ADD 2 TO WS-X GIVING WS-X.
+003930     ADD 2 TO WS-Y GIVING WS-Y.
+003940     ADD 2 TO WS-Z GIVING WS-Z.
+003950 3050-EXIT.
+003960     EXIT.
+003970******************************************************************
+003980*  3100-LEIBNIZ-TERM -- ONE TERM OF THE LEIBNIZ SERIES.  WS-X    *
+003990*  CARRIES THE ODD DENOMINATOR, WS-Y THE ALTERNATING SIGN.       *
+004000******************************************************************
+004010 3100-LEIBNIZ-TERM.
+004020     COMPUTE WS-PAJ = WS-PAJ + (WS-Y * (4 / WS-X)).
+004030     ADD 2 TO WS-X GIVING WS-X.
+004040     COMPUTE WS-Y = WS-Y * -1.
+004050 3100-EXIT.
+004060     EXIT.
+004070******************************************************************
+004080*  3200-MACHIN-TERM -- ONE TERM OF MACHIN'S FORMULA,             *
+004090*  PI = 16*ARCTAN(1/5) - 4*ARCTAN(1/239), SUMMED SERIES TERM BY  *
+004100*  TERM.  WS-X IS THE ODD DENOMINATOR, WS-Y THE ALTERNATING SIGN *
+004110*  WS-MACHIN-POW-A/B THE CURRENT POWERS OF 1/5 AND 1/239.        *
+004120******************************************************************
+004130 3200-MACHIN-TERM.
+004140     COMPUTE WS-PAJ = WS-PAJ + WS-Y *
+004150         (((16 * WS-MACHIN-POW-A) - (4 * WS-MACHIN-POW-B))
+004160             / WS-X).
+004170     COMPUTE WS-MACHIN-POW-A = WS-MACHIN-POW-A * .04.
+004180     COMPUTE WS-MACHIN-POW-B = WS-MACHIN-POW-B * WS-MACHIN-SQ-B.
+004190     ADD 2 TO WS-X GIVING WS-X.
+004200     COMPUTE WS-Y = WS-Y * -1.
+004210 3200-EXIT.
+004220     EXIT.
+004230******************************************************************
+004240*  3800-WRITE-RPT -- LOG WS-PAJ AT THIS ITERATION TO THE        *
+004250*  CONVERGENCE REPORT.                                          *
+004260******************************************************************
+004270 3800-WRITE-RPT.
+004280     MOVE 'C'           TO RPT-LINE-TYPE.
+004290     MOVE WC-ITER-COUNT TO RPT-ITER-COUNT.
+004300     MOVE WS-PAJ        TO RPT-PAJ.
+004310     MOVE SPACES        TO RPT-MESSAGE.
+004320     WRITE RPT-REC.
+004330 3800-EXIT.
+004340     EXIT.
+004350******************************************************************
+004360*  3900-WRITE-CKPT -- RECORD CURRENT STATE SO THE RUN CAN RESUME *
+004370*  FROM THIS POINT IF THE JOB ABENDS BEFORE THE NEXT CHECKPOINT. *
+004380******************************************************************
+004390 3900-WRITE-CKPT.
+004400     MOVE WC-ITER-COUNT TO CKPT-ITER-COUNT OF WS-CKPT-REC.
+004410     MOVE WS-X          TO CKPT-X OF WS-CKPT-REC.
+004420     MOVE WS-Y          TO CKPT-Y OF WS-CKPT-REC.
+004430     MOVE WS-Z          TO CKPT-Z OF WS-CKPT-REC.
+004440     MOVE WS-PAJ        TO CKPT-PAJ OF WS-CKPT-REC.
+004450     MOVE WS-ALGORITHM  TO CKPT-ALGORITHM OF WS-CKPT-REC.
+004460     MOVE WS-MACHIN-POW-A TO CKPT-MACHIN-POW-A OF WS-CKPT-REC.
+004470     MOVE WS-MACHIN-POW-B TO CKPT-MACHIN-POW-B OF WS-CKPT-REC.
+004480     WRITE CKPT-REC FROM WS-CKPT-REC.
+004490 3900-EXIT.
+004500     EXIT.
+004510******************************************************************
+004520*  4000-RECONCILE -- COMPARE THE FINAL WS-PAJ AGAINST THE       *
+004530*  CERTIFIED REFERENCE VALUE ON THE CONTROL FILE, IF ONE WAS     *
+004540*  SUPPLIED, AND WARN ON THE REPORT WHEN THE DRIFT EXCEEDS THE   *
+004550*  CONFIGURED TOLERANCE.  REPORT-FILE IS CLOSED HERE SINCE THIS  *
+004560*  IS THE LAST PARAGRAPH THAT CAN WRITE TO IT.                  *
+004570******************************************************************
+004580 4000-RECONCILE.
+004590     IF WS-PARM-FILE-FOUND
+004600         AND PARM-REFERENCE-VALUE OF WS-PARM-REC > ZERO
+004610         MOVE WS-PAJ TO WS-PAJ-UNSIGNED
+004620         MOVE PARM-REFERENCE-VALUE OF WS-PARM-REC
+004630             TO WS-REF-UNSIGNED
+004640         MOVE 'N' TO WS-RECON-SW
+004650         MOVE ZERO TO WS-DIVERGE-POS
+004660         PERFORM 4100-FIND-DIVERGENCE THRU 4100-EXIT
+004670             VARYING WC-DIGIT-IDX FROM 1 BY 1
+004680             UNTIL WC-DIGIT-IDX > 38
+004690                 OR WS-DIVERGE-FOUND
+004700         COMPUTE WS-DRIFT =
+004710             WS-PAJ - PARM-REFERENCE-VALUE OF WS-PARM-REC
+004720         IF WS-DRIFT < ZERO
+004730             COMPUTE WS-DRIFT = WS-DRIFT * -1
+004740         END-IF
+004750         IF WS-DRIFT > PARM-TOLERANCE OF WS-PARM-REC
+004760             PERFORM 4200-WRITE-RECON-WARNING THRU 4200-EXIT
+004770         END-IF
+004780     END-IF.
+004790     CLOSE REPORT-FILE.
+004800 4000-EXIT.
+004810     EXIT.
+004820******************************************************************
+004830*  4100-FIND-DIVERGENCE -- COMPARE ONE DIGIT POSITION OF WS-PAJ  *
+004840*  AGAINST THE REFERENCE VALUE; THE FIRST MISMATCH FOUND IS THE  *
+004850*  REPORTED DIVERGENCE POSITION.                                *
+004860******************************************************************
+004870 4100-FIND-DIVERGENCE.
+004880     IF WS-PAJ-DIGITS (WC-DIGIT-IDX) NOT =
+004890             WS-REF-DIGITS (WC-DIGIT-IDX)
+004900         MOVE WC-DIGIT-IDX TO WS-DIVERGE-POS
+004910         MOVE 'Y' TO WS-RECON-SW
+004920     END-IF.
+004930 4100-EXIT.
+004940     EXIT.
+004950******************************************************************
+004960*  4200-WRITE-RECON-WARNING -- POST A RECONCILIATION WARNING    *
+004970*  LINE TO THE REPORT FILE AND FAIL THE RUN'S CONDITION CODE SO  *
+004980*  THE SCHEDULER CAN DISTINGUISH THIS FROM A CLEAN COMPLETION.   *
+004990******************************************************************
+005000 4200-WRITE-RECON-WARNING.
+005010     MOVE 'R'           TO RPT-LINE-TYPE.
+005020     MOVE WC-TARGET-ITERS TO RPT-ITER-COUNT.
+005030     MOVE WS-PAJ        TO RPT-PAJ.
+005040     STRING 'PAJ DRIFT EXCEEDS TOLERANCE, FIRST DIVERGENT'
+005050             ' DIGIT '  DELIMITED BY SIZE
+005060         WS-DIVERGE-POS DELIMITED BY SIZE
+005070         INTO RPT-MESSAGE.
+005080     WRITE RPT-REC.
+005090     MOVE 4 TO RETURN-CODE.
+005100 4200-EXIT.
+005110     EXIT.
+005120******************************************************************
+005130*  9000-TERMINATE -- APPEND THE RESULT RECORD FOR THIS RUN TO    *
+005140*  THE HISTORICAL ARCHIVE, PROBING FOR AN EXISTING FILE THE SAME *
+005150*  WAY 9100-WRITE-AUDIT DOES FOR THE AUDIT LOG.                  *
+005160******************************************************************
+005170 9000-TERMINATE.
+005180     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005190     ACCEPT WS-RUN-TIME FROM TIME.
+005200     OPEN INPUT RESULT-FILE.
+005210     IF WS-RESULT-STATUS-NOT-FOUND
+005220         OPEN OUTPUT RESULT-FILE
+005230     ELSE
+005240         CLOSE RESULT-FILE
+005250         OPEN EXTEND RESULT-FILE
+005260     END-IF.
+005270     MOVE WS-RUN-DATE     TO RSLT-RUN-DATE.
+005280     MOVE WS-RUN-TIME     TO RSLT-RUN-TIME.
+005290     MOVE WC-TARGET-ITERS TO RSLT-ITERATIONS.
+005300     MOVE WS-ALGORITHM-LABEL TO RSLT-ALGORITHM.
+005310     MOVE WS-PAJ          TO RSLT-PAJ.
+005320     WRITE RSLT-REC.
+005330     CLOSE RESULT-FILE.
+005340     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+005350     DISPLAY WS-PAJ.
+005360 9000-EXIT.
+005370     EXIT.
+005380******************************************************************
+005390*  9100-WRITE-AUDIT -- APPEND ONE RECORD TO PI.AUDIT.LOG FOR    *
+005400*  THIS RUN SO OPERATIONS CAN TRACK USAGE OVER TIME.  A RUN      *
+005410*  WHOSE START AND END TIME STRADDLE MIDNIGHT WOULD OTHERWISE    *
+005420*  SUBTRACT NEGATIVE INTO THE UNSIGNED ELAPSED TIME, SO THE      *
+005430*  SUBTRACTION IS DONE IN A SIGNED WORK FIELD AND ONE DAY'S      *
+005440*  WORTH OF HUNDREDTHS IS ADDED BACK WHEN IT GOES NEGATIVE.      *
+005450******************************************************************
+005460 9100-WRITE-AUDIT.
+005470     COMPUTE WC-ELAPSED-RAW = WS-RUN-TIME - WS-START-TIME.
+005480     IF WC-ELAPSED-RAW < ZERO
+005490         ADD 8640000 TO WC-ELAPSED-RAW
+005500     END-IF.
+005510     MOVE WC-ELAPSED-RAW TO WS-ELAPSED-TIME.
+005520     OPEN INPUT AUDIT-FILE.
+005530     IF WS-AUDIT-STATUS-NOT-FOUND
+005540         OPEN OUTPUT AUDIT-FILE
+005550     ELSE
+005560         CLOSE AUDIT-FILE
+005570         OPEN EXTEND AUDIT-FILE
+005580     END-IF.
+005590     MOVE WS-RUN-DATE      TO AUDIT-RUN-DATE.
+005600     MOVE WS-RUN-TIME      TO AUDIT-RUN-TIME.
+005610     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID.
+005620     MOVE WC-TARGET-ITERS  TO AUDIT-ITERATIONS.
+005630     MOVE WS-ELAPSED-TIME  TO AUDIT-ELAPSED-TIME.
+005640     MOVE WS-PAJ           TO AUDIT-PAJ.
+005650     WRITE AUDIT-REC.
+005660     CLOSE AUDIT-FILE.
+005670 9100-EXIT.
+005680     EXIT.
