@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  PARMTRN.CPY
+      *  PI.PARM.TRANS TRANSACTION RECORD -- ONE MAINTENANCE CHANGE TO
+      *  THE PI.PARM.FILE CONTROL RECORD, APPLIED BY PICALCM.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      ******************************************************************
+       01  PTRN-REC.
+           05  PTRN-FIELD-CODE             PIC X(02).
+               88  PTRN-ITERATIONS             VALUE 'IT'.
+               88  PTRN-CKPT-INTERVAL          VALUE 'CK'.
+               88  PTRN-REPORT-INTERVAL        VALUE 'RI'.
+               88  PTRN-REFERENCE-VALUE        VALUE 'RV'.
+               88  PTRN-TOLERANCE              VALUE 'TL'.
+               88  PTRN-ALGORITHM              VALUE 'AL'.
+           05  PTRN-NEW-INTEGER            PIC 9(09).
+           05  PTRN-NEW-DECIMAL            PIC S9(1)V9(37).
+           05  PTRN-NEW-ALGORITHM          PIC X(01).
+           05  FILLER                      PIC X(20).
