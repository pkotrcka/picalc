@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  REPTREC.CPY
+      *  PI.REPORT RECORD -- CONVERGENCE AND RECONCILIATION LINES
+      *  WRITTEN BY PICALC FOR OPERATOR REVIEW.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL -- CONVERGENCE LINES ONLY.
+      *  2026-08-08 RLH  WIDENED RPT-MESSAGE FROM 40 TO 60 BYTES -- THE
+      *                  RECONCILIATION WARNING TEXT PLUS THE DIVERGENT
+      *                  DIGIT POSITION NO LONGER FIT IN 40 AND WERE
+      *                  BEING SILENTLY TRUNCATED BY STRING.
+      ******************************************************************
+       01  RPT-REC.
+           05  RPT-LINE-TYPE               PIC X(01).
+               88  RPT-LINE-CONVERGENCE        VALUE 'C'.
+               88  RPT-LINE-RECON               VALUE 'R'.
+           05  RPT-ITER-COUNT              PIC 9(09).
+           05  RPT-PAJ                     PIC S9(1)V9(37).
+           05  RPT-MESSAGE                 PIC X(60).
