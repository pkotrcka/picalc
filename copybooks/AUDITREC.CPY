@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  PI.AUDIT.LOG RECORD -- ONE RECORD APPENDED PER PICALC RUN SO
+      *  OPERATIONS CAN TRACK WHO RAN THE JOB, WITH WHAT ITERATION
+      *  COUNT, AND HOW LONG IT TOOK.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUDIT-RUN-DATE              PIC 9(08).
+           05  AUDIT-RUN-TIME              PIC 9(08).
+           05  AUDIT-OPERATOR-ID           PIC X(08).
+           05  AUDIT-ITERATIONS            PIC 9(09).
+           05  AUDIT-ELAPSED-TIME          PIC 9(08).
+           05  AUDIT-PAJ                   PIC S9(1)V9(37).
+           05  FILLER                      PIC X(10).
