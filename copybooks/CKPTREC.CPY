@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  CKPTREC.CPY
+      *  PI.CHECKPT CHECKPOINT RECORD -- WRITTEN PERIODICALLY BY
+      *  PICALC SO A RUN CAN RESUME AFTER AN ABEND WITHOUT REPEATING
+      *  ALL PRIOR TERMS.  THE LAST RECORD ON THE FILE IS THE MOST
+      *  RECENT CHECKPOINT.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      *  2026-08-08 RLH  ADDED CKPT-ALGORITHM SO A RESTART CAN BE
+      *                  REFUSED IF THE SELECTED ALGORITHM HAS CHANGED
+      *                  SINCE THE CHECKPOINT WAS WRITTEN.
+      *  2026-08-08 RLH  ADDED CKPT-MACHIN-POW-A/B SO A RESUMED
+      *                  MACHIN-LIKE RUN RESTORES THE RUNNING POWERS OF
+      *                  1/5 AND 1/239 INSTEAD OF RESTARTING THEM AT
+      *                  THEIR TERM-1 VALUES.
+      ******************************************************************
+       01  CKPT-REC.
+           05  CKPT-ITER-COUNT             PIC 9(09).
+           05  CKPT-X                      PIC S9(38).
+           05  CKPT-Y                      PIC S9(38).
+           05  CKPT-Z                      PIC S9(38).
+           05  CKPT-PAJ                    PIC S9(1)V9(37).
+           05  CKPT-ALGORITHM              PIC X(01).
+           05  CKPT-MACHIN-POW-A           PIC S9(1)V9(37).
+           05  CKPT-MACHIN-POW-B           PIC S9(1)V9(37).
