@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  PARMLOG.CPY
+      *  PI.PARM.LOG RECORD -- ONE RECORD APPENDED PER FIELD CHANGED BY
+      *  THE PICALCM MAINTENANCE TRANSACTION, SO OPERATIONS CAN SEE WHO
+      *  CHANGED A RUN PARAMETER, WHEN, AND WHAT THE OLD AND NEW VALUES
+      *  WERE.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      ******************************************************************
+       01  PLOG-REC.
+           05  PLOG-RUN-DATE               PIC 9(08).
+           05  PLOG-RUN-TIME               PIC 9(08).
+           05  PLOG-OPERATOR-ID            PIC X(08).
+           05  PLOG-FIELD-CODE             PIC X(02).
+           05  PLOG-OLD-INTEGER            PIC 9(09).
+           05  PLOG-NEW-INTEGER            PIC 9(09).
+           05  PLOG-OLD-DECIMAL            PIC S9(1)V9(37).
+           05  PLOG-NEW-DECIMAL            PIC S9(1)V9(37).
+           05  PLOG-OLD-ALGORITHM          PIC X(01).
+           05  PLOG-NEW-ALGORITHM          PIC X(01).
+           05  FILLER                      PIC X(10).
