@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  PARTREC.CPY
+      *  PI.PARTIAL.DATA RECORD -- ONE PARTIAL SUM FROM A PICALCW
+      *  WORKER STEP, MERGED BY PICALCMG INTO THE FINAL WS-PAJ.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      ******************************************************************
+       01  PART-REC.
+           05  PART-PARTITION-ID           PIC 9(02).
+           05  PART-START-ITER             PIC 9(09).
+           05  PART-END-ITER               PIC 9(09).
+           05  PART-ALGORITHM              PIC X(12).
+           05  PART-SUM                    PIC S9(1)V9(37).
+           05  FILLER                      PIC X(08).
