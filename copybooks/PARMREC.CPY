@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  PARMREC.CPY
+      *  PI.PARM.FILE CONTROL RECORD -- RUN PARAMETERS FOR PICALC.
+      *  ONE RECORD PER FILE.  MAINTAINED BY THE PICALCM MAINTENANCE
+      *  TRANSACTION; DO NOT HAND-EDIT WITH A TEXT EDITOR.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL -- ITERATION COUNT ONLY.
+      *  2026-08-08 RLH  ADDED CHECKPOINT INTERVAL.
+      *  2026-08-08 RLH  ADDED CONVERGENCE REPORT INTERVAL.
+      *  2026-08-08 RLH  ADDED RECONCILIATION REFERENCE VALUE AND
+      *                  TOLERANCE; RECORD EXTENDED TO 160 BYTES.
+      *  2026-08-08 RLH  ADDED ALGORITHM SELECT.
+      ******************************************************************
+       01  PARM-REC.
+           05  PARM-ITERATIONS             PIC 9(09).
+           05  PARM-CKPT-INTERVAL          PIC 9(09).
+           05  PARM-REPORT-INTERVAL        PIC 9(09).
+           05  PARM-REFERENCE-VALUE        PIC S9(1)V9(37).
+           05  PARM-TOLERANCE              PIC S9(1)V9(37).
+           05  PARM-ALGORITHM              PIC X(01).
+               88  PARM-ALG-NILAKANTHA         VALUE 'N'.
+               88  PARM-ALG-LEIBNIZ            VALUE 'L'.
+               88  PARM-ALG-MACHIN             VALUE 'M'.
+           05  FILLER                      PIC X(56).
