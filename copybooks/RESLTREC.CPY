@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  RESLTREC.CPY
+      *  PI.RESULT.DATA OUTPUT RECORD -- ONE RECORD PER RUN.
+      *
+      *  MOD LOG
+      *  DATE       INIT DESCRIPTION
+      *  2026-08-08 RLH  ORIGINAL.
+      *  2026-08-08 RLH  ADDED ALGORITHM LABEL SO A RUN'S RESULT CAN BE
+      *                  TRACED BACK TO THE SERIES THAT PRODUCED IT.
+      ******************************************************************
+       01  RSLT-REC.
+           05  RSLT-RUN-DATE               PIC 9(08).
+           05  RSLT-RUN-TIME               PIC 9(08).
+           05  RSLT-ITERATIONS             PIC 9(09).
+           05  RSLT-ALGORITHM              PIC X(12).
+           05  RSLT-PAJ                    PIC S9(1)V9(37).
+           05  FILLER                      PIC X(08).
